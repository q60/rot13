@@ -0,0 +1,32 @@
+000100*--------------------------------------------------------------*  00010000
+000200*    ROT13TAB - CIPHER ALPHABETS AND ROTATION WORK AREAS        * 00020000
+000300*    COPIED INTO ROT13C, WHICH BUILDS THE ROTATED ALPHABET(S)   * 00030000
+000400*    AT RUN TIME FROM CIPH-SHIFT-AMOUNT AND CIPH-MODE-SWITCH.   * 00040000
+000500*--------------------------------------------------------------*  00050000
+000600 01  CIPH-TABLES.                                                 00060000
+000700     05  CIPH-LOWERCASE          PIC X(26)                        00070000
+000800         VALUE "abcdefghijklmnopqrstuvwxyz".                      00080000
+000900     05  CIPH-LOWER-TBL REDEFINES CIPH-LOWERCASE                  00090000
+001000             PIC X(01) OCCURS 26 TIMES.                           00100000
+001100     05  CIPH-UPPERCASE          PIC X(26)                        00110000
+001200         VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".                      00120000
+001300     05  CIPH-UPPER-TBL REDEFINES CIPH-UPPERCASE                  00130000
+001400             PIC X(01) OCCURS 26 TIMES.                           00140000
+001500     05  CIPH-FULLCHAR           PIC X(94).                       00150000
+001600     05  CIPH-FULL-TBL  REDEFINES CIPH-FULLCHAR                   00160000
+001700             PIC X(01) OCCURS 94 TIMES.                           00170000
+001800     05  CIPH-ROT-LOWER          PIC X(26).                       00180000
+001900     05  CIPH-ROT-LOWER-TBL REDEFINES CIPH-ROT-LOWER              00190000
+002000             PIC X(01) OCCURS 26 TIMES.                           00200000
+002100     05  CIPH-ROT-UPPER          PIC X(26).                       00210000
+002200     05  CIPH-ROT-UPPER-TBL REDEFINES CIPH-ROT-UPPER              00220000
+002300             PIC X(01) OCCURS 26 TIMES.                           00230000
+002400     05  CIPH-ROT-FULLCHAR       PIC X(94).                       00240000
+002500     05  CIPH-ROT-FULL-TBL  REDEFINES CIPH-ROT-FULLCHAR           00250000
+002600             PIC X(01) OCCURS 94 TIMES.                           00260000
+002700     05  CIPH-SHIFT-AMOUNT       PIC 9(03) COMP VALUE 13.         00270000
+002800     05  CIPH-MODE-SWITCH        PIC X(01) VALUE "L".             00280000
+002900         88  CIPH-LETTERS-ONLY   VALUE "L".                       00290000
+003000         88  CIPH-FULL-CHARSET   VALUE "F".                       00300000
+003100     05  CIPH-SUB1               PIC 9(03) COMP.                  00310000
+003200     05  CIPH-SUB2               PIC 9(03) COMP.                  00320000
