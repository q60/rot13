@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*  00010000
+000200*    ROT13AU - AUDITLOG RECORD LAYOUT.  SHARED BY EVERY          *00020000
+000300*    PROGRAM THAT APPENDS TO AUDITLOG (ROT13, ROT13V, ROT13M)    *00030000
+000400*    SO A FUTURE FIELD CHANGE IS MADE ONCE, NOT THREE TIMES.     *00040000
+000500*--------------------------------------------------------------*  00050000
+000600 01  AUDIT-REC.                                                   00060000
+000700     05  AUDIT-JOB-ID            PIC X(08).                       00070000
+000800     05  AUDIT-OPERATOR-ID       PIC X(08).                       00080000
+000900     05  AUDIT-RUN-DATE          PIC 9(08).                       00090000
+001000     05  AUDIT-RUN-TIME          PIC 9(08).                       00100000
+001100     05  AUDIT-INPUT-DSN         PIC X(44).                       00110000
+001200     05  AUDIT-RECORD-COUNT      PIC 9(08).                       00120000
