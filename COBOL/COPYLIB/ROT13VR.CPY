@@ -0,0 +1,9 @@
+000100*--------------------------------------------------------------*  00010000
+000200*    ROT13VR - VSAM KSDS RECORD LAYOUT FOR ROT13V.  ONE RECORD   00020000
+000300*    PER KEY, HOLDING THE STRING TO BE ENCODED/DECODED SO A      00030000
+000400*    SINGLE BAD ROW CAN BE FIXED BY KEY WITHOUT RESUBMITTING     00040000
+000500*    THE WHOLE SEQUENTIAL BATCH.                                00050000
+000600*--------------------------------------------------------------*  00060000
+000700 01  VSAM-REC.                                                    00070000
+000800     05  VSAM-KEY                PIC X(10).                       00080000
+000900     05  VSAM-DATA               PIC X(502).                      00090000
