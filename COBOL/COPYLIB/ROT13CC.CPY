@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*  00010000
+000200*    ROT13CC - BATCH CONTROL CARD (SYSIN) LAYOUT.  READ ONCE     *00020000
+000300*    AT THE START OF A BATCH OR VSAM RUN TO SELECT THE CIPHER    *00030000
+000400*    MODE AND SHIFT AMOUNT AND CARRY THE OPERATOR/JOB            *00040000
+000500*    IDENTIFICATION AND INPUT DATASET NAME THAT JCL SUBSTITUTES  *00050000
+000600*    IN VIA SYSTEM SYMBOLS, FOR THE AUDITLOG.                    *00060000
+000700*--------------------------------------------------------------*  00070000
+000800 01  CTL-CARD-REC.                                                00080000
+000900     05  CTL-CIPHER-MODE         PIC X(01).                       00090000
+001000         88  CTL-MODE-LETTERS-ONLY VALUE "L".                     00100000
+001100         88  CTL-MODE-FULL-CHARSET VALUE "F".                     00110000
+001150     05  CTL-SHIFT-AMOUNT        PIC 9(03).                       00115000
+001200     05  CTL-OPERATOR-ID         PIC X(08).                       00120000
+001300     05  CTL-JOB-ID              PIC X(08).                       00130000
+001400     05  CTL-INPUT-DSN           PIC X(44).                       00140000
+001500     05  FILLER                  PIC X(15).                       00150000
