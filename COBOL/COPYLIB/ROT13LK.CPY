@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*  00010000
+000200*    ROT13LK - LINKAGE PARAMETERS PASSED TO ROT13C ON EVERY      *00020000
+000300*    CALL.  ANY PROGRAM CALLING ROT13C COPIES THIS SAME LAYOUT   *00030000
+000400*    INTO ITS OWN WORKING-STORAGE TO BUILD THE CALL ARGUMENT.    *00040000
+000500*--------------------------------------------------------------*  00050000
+000600 01  LK-PARMS.                                                    00060000
+000700     05  LK-INPUT-STRING         PIC X(512).                      00070000
+000800     05  LK-OUTPUT-STRING        PIC X(512).                      00080000
+000900     05  LK-SHIFT-AMOUNT         PIC 9(03) COMP.                  00090000
+001000     05  LK-MODE-SWITCH          PIC X(01).                       00100000
+001100         88  LK-MODE-LETTERS-ONLY VALUE "L".                      00110000
+001200         88  LK-MODE-FULL-CHARSET VALUE "F".                      00120000
