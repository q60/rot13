@@ -0,0 +1,20 @@
+//ROT13M   JOB (ACCTNO),'ROT13 OPERATOR MENU',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS THE ROT13 OPERATOR MENU (ROT13M) AT A TSO/ISPF TERMINAL
+//* OR BATCH-TERMINAL SESSION SO THE OPERATOR CAN ENCODE A STRING,
+//* SUBMIT THE ROT13B BATCH JOB, OR REVIEW THE LAST RUN WITHOUT
+//* HAVING TO KNOW WHICH JCL MEMBER TO USE FOR EACH.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ROT13M
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//* AUDITLOG AND CTLRPT ARE READ-ONLY HERE - MENU OPTION 3 SHOWS
+//* THE LAST ENTRY/REPORT FROM THE MOST RECENT ROT13B OR ROT13V RUN.
+//AUDITLOG DD DSN=PROD.ROT13.AUDITLOG,DISP=SHR
+//CTLRPT   DD DSN=PROD.ROT13.CTLRPT,DISP=SHR
+//* INTRDR IS THE INTERNAL READER - MENU OPTION 2 WRITES A COMPLETE
+//* ROT13B JOB STREAM HERE, WITH THE OPERATOR-SUPPLIED INFILE/OUTFILE
+//* DSNS SUBSTITUTED IN, WHICH JES THEN SCHEDULES LIKE ANY OTHER JOB.
+//INTRDR   DD SYSOUT=(*,INTRDR)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
