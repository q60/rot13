@@ -0,0 +1,24 @@
+//ROT13V   JOB (ACCTNO),'ROT13 KEYED LOOKUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS ROT13V AGAINST ONE RECORD OF THE VSAM KSDS VSAMFILE, BY
+//* KEY, WITHOUT RESUBMITTING THE WHOLE SEQUENTIAL BATCH.  THE
+//* KEY OF THE RECORD TO FIX IS SUPPLIED ON PARM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ROT13V,PARM='KEY0000042'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//* VSAMFILE IS THE KSDS HOLDING ALL THE ENCODED RECORDS - OPENED
+//* I-O SO THE ONE RECORD LOOKED UP BY KEY IS REWRITTEN IN PLACE.
+//VSAMFILE DD DSN=PROD.ROT13.VSAMFILE,DISP=SHR
+//* CTLCARD IS OPTIONAL - SAME LAYOUT AS ROT13B.  OMIT FOR
+//* LETTERS-ONLY ROT13 SHIFTED BY 13.
+//CTLCARD  DD *
+F013OPER01  JOB12345PROD.ROT13.VSAMFILE
+/*
+//* AUDITLOG ACCUMULATES ONE RECORD PER RUN, THE SAME AS ROT13B -
+//* NEVER DELETE OR CLEAR THIS DATASET BETWEEN RUNS.
+//AUDITLOG DD DSN=PROD.ROT13.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
