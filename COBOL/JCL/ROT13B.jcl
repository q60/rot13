@@ -0,0 +1,57 @@
+//ROT13B   JOB (ACCTNO),'ROT13 BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS ROT13 IN BATCH MODE (PARM='BATCH') AGAINST A SEQUENTIAL
+//* INPUT DATASET, WRITING THE TRANSFORMED RECORDS TO OUTFILE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ROT13,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//* CTLCARD IS OPTIONAL - OMIT THE DD TO GET LETTERS-ONLY ROT13
+//* SHIFTED BY 13.
+//* COL 1     = L (LETTERS ONLY) OR F (FULL-CHARACTER, ROT47-STYLE)
+//* COL 2-4   = SHIFT AMOUNT, ZERO-PADDED (000 DEFAULTS TO 13)
+//* COL 5-12  = OPERATOR ID, FOR THE AUDITLOG
+//* COL 13-20 = JOB ID, FOR THE AUDITLOG
+//* COL 21-64 = INPUT DATASET NAME, FOR THE AUDITLOG - KEEP IN
+//*             SYNC WITH THE INFILE DD BELOW
+//CTLCARD  DD *
+F013OPER01  JOB12345PROD.ROT13.INPUT
+/*
+//INFILE   DD DSN=PROD.ROT13.INPUT,DISP=SHR
+//* ABNORMAL EOJ KEEPS (CATLG) RATHER THAN DELETES OUTFILE - IF THIS
+//* STEP ABENDS PARTWAY THROUGH, THE PARTIAL OUTFILE IS WHAT A
+//* RESTART (ROT13BR, SAME INFILE/OUTFILE/CHKPTFL) EXTENDS.
+//OUTFILE  DD DSN=PROD.ROT13.OUTPUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)
+//* CTLRPT CARRIES THE RECORDS-IN/OUT, BYTES-IN/OUT CONTROL
+//* TOTALS FOR THE RUN - REVIEW IT BEFORE RELEASING OUTFILE.  KEPT
+//* AS A CATALOGUED DATASET (NOT SYSOUT) SO ROT13M'S VIEW-LAST-RUN
+//* MENU OPTION HAS A REAL CTLRPT TO READ BACK.
+//CTLRPT   DD DSN=PROD.ROT13.CTLRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* CHKPTFL HOLDS THE LAST RECORD COUNT CONVERTED.  KEEP THIS
+//* DATASET ACROSS A RESTART OF THE SAME INFILE/OUTFILE PAIR SO
+//* THE RERUN PICKS UP WHERE THE ABENDED STEP LEFT OFF; DELETE
+//* AND REALLOCATE IT (DISP=(NEW,CATLG,DELETE)) BEFORE THE NEXT,
+//* UNRELATED RUN.
+//CHKPTFL  DD DSN=PROD.ROT13.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//* EXCPFILE LISTS ANY INFILE RECORD LONGER THAN 512 BYTES, BY
+//* RECORD NUMBER AND ORIGINAL LENGTH, THAT WAS SKIPPED RATHER
+//* THAN TRUNCATED - FOLLOW UP WITH THE SOURCE SYSTEM ON THESE.
+//EXCPFILE DD SYSOUT=*
+//* PROFRPT TALLIES LOWERCASE/UPPERCASE/DIGIT/OTHER CHARACTERS SEEN
+//* IN INFILE - SANITY-CHECK IT AGAINST WHAT THE BATCH IS SUPPOSED
+//* TO CONTAIN BEFORE OUTFILE SHIPS TO A PARTNER.
+//PROFRPT  DD SYSOUT=*
+//* AUDITLOG ACCUMULATES ONE RECORD PER RUN (JOB/OPERATOR ID,
+//* TIMESTAMP, INPUT DSN, RECORD COUNT) FOR COMPLIANCE - NEVER
+//* DELETE OR CLEAR THIS DATASET BETWEEN RUNS.
+//AUDITLOG DD DSN=PROD.ROT13.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
