@@ -0,0 +1,41 @@
+//ROT13BR  JOB (ACCTNO),'ROT13 BATCH RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RESUBMIT OF ROT13B AFTER AN ABEND, FOR THE SAME INFILE/OUTFILE
+//* PAIR.  CHKPTFL (KEPT ACROSS THE ABEND BY ROT13B'S OWN DISP)
+//* TELLS ROT13 HOW MANY RECORDS ARE ALREADY IN OUTFILE, SO IT
+//* SKIPS THOSE AND EXTENDS OUTFILE WITH THE REST.  THE ONLY
+//* DIFFERENCE FROM ROT13B.JCL IS OUTFILE'S DISPOSITION BELOW -
+//* DISP=OLD BECAUSE THE ABENDED RUN ALREADY CREATED AND CATALOGUED
+//* IT.  DO NOT USE THIS MEMBER FOR A FRESH, UNRELATED RUN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ROT13,PARM='BATCH'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//* CTLCARD IS OPTIONAL - SAME LAYOUT AS ROT13B.  KEEP THE SAME
+//* MODE/SHIFT/OPERATOR/JOB ID/INPUT DSN AS THE ABENDED RUN.
+//CTLCARD  DD *
+F013OPER01  JOB12345PROD.ROT13.INPUT
+/*
+//INFILE   DD DSN=PROD.ROT13.INPUT,DISP=SHR
+//* OUTFILE ALREADY EXISTS AND IS CATALOGUED FROM THE ABENDED RUN -
+//* DISP=OLD, NOT NEW.  ROT13 OPENS IT EXTEND AND APPENDS STARTING
+//* AFTER THE LAST CHECKPOINTED RECORD.
+//OUTFILE  DD DSN=PROD.ROT13.OUTPUT,DISP=OLD
+//* CTLRPT CARRIES THE RECORDS-IN/OUT, BYTES-IN/OUT CONTROL
+//* TOTALS FOR THIS RESTART LEG ONLY - REVIEW IT BEFORE RELEASING
+//* OUTFILE.
+//CTLRPT   DD DSN=PROD.ROT13.CTLRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* CHKPTFL HOLDS THE LAST RECORD COUNT CONVERTED, CARRIED OVER
+//* FROM THE ABENDED RUN.  LEAVE DISP AS MOD SO THIS RESTART LEG'S
+//* OWN CHECKPOINTS CONTINUE TO ACCUMULATE ON TOP OF IT.
+//CHKPTFL  DD DSN=PROD.ROT13.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//EXCPFILE DD SYSOUT=*
+//PROFRPT  DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.ROT13.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
