@@ -1,23 +1,492 @@
 000100 IDENTIFICATION DIVISION.                                         00010000
 000200 PROGRAM-ID. ROT13.                                               00020000
-000300*> EMPTY LINE IS MANDATORY.                                       00030000
-000400 ENVIRONMENT DIVISION.                                            00040000
-000500 DATA DIVISION.                                                   00050000
-000600   LOCAL-STORAGE SECTION.                                         00060000
-000700     78 STRING-LENGTH   VALUE 512.                                00070000
-000800     78 LOWERCASE       VALUE "abcdefghijklmnopqrstuvwxyz".       00080000
-000900     78 ROT13-LOWERCASE VALUE "nopqrstuvwxyzabcdefghijklm".       00090000
-001100     78 UPPERCASE       VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".       00100000
-001200     78 ROT13-UPPERCASE VALUE "NOPQRSTUVWXYZABCDEFGHIJKLM".       00110000
-001300                                                                  00120000
-001400     01 INPUT-STRING  PIC X(STRING-LENGTH).                       00130000
-001500     01 OUTPUT-STRING PIC X(STRING-LENGTH).                       00140000
-001600 PROCEDURE DIVISION.                                              00150000
-001700   DISPLAY "Enter string to encode:".                             00160000
-001800   ACCEPT INPUT-STRING.                                           00170000
-001900   MOVE INPUT-STRING TO OUTPUT-STRING.                            00180000
-002000   INSPECT OUTPUT-STRING CONVERTING LOWERCASE TO ROT13-LOWERCASE. 00190000
-002100   INSPECT OUTPUT-STRING CONVERTING UPPERCASE TO ROT13-UPPERCASE. 00200000
-002200   DISPLAY "Encoded string:".                                     00210000
-002300   DISPLAY OUTPUT-STRING.                                         00220000
-002400 STOP RUN.                                                        00230000
+000300 AUTHOR. DATA-CONTROL-GROUP.                                      00030000
+000400 INSTALLATION. CIPHER-UTILITIES.                                  00040000
+000500 DATE-WRITTEN. 2024-02-11.                                        00050000
+000600 DATE-COMPILED.                                                   00060000
+000700* MODIFICATION HISTORY                                            00070000
+000800* 2024-02-11 DCG  INITIAL VERSION - INTERACTIVE ROT13, ONE STRING.00080000
+000900* 2026-08-09 DCG  ADDED BATCH RUN MODE (RUN-MODE=BATCH) READING   00090000
+001000* 2026-08-09 DCG  INFILE/OUTFILE SO OVERNIGHT JOBS NO LONGER HAVE 00100000
+001100* 2026-08-09 DCG  TO BE KEYED IN ONE LINE AT A TIME.  INTERACTIVE 00110000
+001200* 2026-08-09 DCG  LOGIC NOW SHARES THE CIPHER ENGINE IN ROT13C.   00120000
+001300* 2026-08-09 DCG  ADDED A FULL-CHARACTER (ROT47-STYLE) CIPHER     00130000
+001400* 2026-08-09 DCG  MODE, SELECTED INTERACTIVELY OR VIA CTLCARD, SO 00140000
+001500* 2026-08-09 DCG  DIGITS AND PUNCTUATION NO LONGER PASS THROUGH.  00150000
+001600* 2026-08-09 DCG  ADDED A CTLRPT CONTROL-TOTALS REPORT FOR BATCH  00160000
+001700* 2026-08-09 DCG  RUNS SO OPS CAN BALANCE RECORDS/BYTES IN AGAINST00170000
+001800* 2026-08-09 DCG  RECORDS/BYTES OUT BEFORE SHIPPING OUTFILE.      00180000
+001900* 2026-08-09 DCG  ADDED CHKPTFL CHECKPOINT/RESTART SUPPORT SO A   00190000
+002000* 2026-08-09 DCG  LONG BATCH RUN THAT ABENDS CAN BE RESUBMITTED   00200000
+002100* 2026-08-09 DCG  WITHOUT RECONVERTING RECORDS ALREADY WRITTEN.   00210000
+002200* 2026-08-09 DCG  INFILE NOW READ AS A VARYING-LENGTH RECORD SO   00220000
+002300* 2026-08-09 DCG  RECORDS LONGER THAN STRING-LENGTH ARE DETECTED  00230000
+002400* 2026-08-09 DCG  AND ROUTED TO EXCPFILE INSTEAD OF BEING SILENTLY00240000
+002500* 2026-08-09 DCG  TRUNCATED BY THE CIPHER ENGINE.                 00250000
+002600* 2026-08-09 DCG  ADDED AUDITLOG - ONE RECORD APPENDED PER BATCH  00260000
+002700* 2026-08-09 DCG  RUN WITH THE JOB/OPERATOR ID, TIMESTAMP, INPUT  00270000
+002800* 2026-08-09 DCG  DATASET NAME AND RECORD COUNT, FOR COMPLIANCE.  00280000
+002810* 2026-08-09 DCG  SHIFT AMOUNT IS NOW A RUN-TIME VALUE RATHER     00281000
+002820* 2026-08-09 DCG  THAN A FIXED ROT13 - TAKEN INTERACTIVELY OR     00282000
+002830* 2026-08-09 DCG  FROM CTL-SHIFT-AMOUNT ON CTLCARD, SO A PARTNER  00283000
+002840* 2026-08-09 DCG  ON A DIFFERENT CAESAR SHIFT NO LONGER NEEDS A   00284000
+002850* 2026-08-09 DCG  SECOND COPY OF THIS PROGRAM.                    00285000
+002860* 2026-08-09 DCG  ADDED PROFRPT, A CHARACTER-CLASS PROFILING      00286000
+002870* 2026-08-09 DCG  REPORT TALLYING LOWERCASE/UPPERCASE/DIGIT/      00287000
+002880* 2026-08-09 DCG  OTHER CHARACTERS SEEN IN INFILE, SO A BATCH     00288000
+002890* 2026-08-09 DCG  CAN BE SANITY-CHECKED BEFORE IT SHIPS.          00289000
+002900 ENVIRONMENT DIVISION.                                            00290000
+003000 INPUT-OUTPUT SECTION.                                            00300000
+003100 FILE-CONTROL.                                                    00310000
+003200     SELECT INFILE ASSIGN TO "INFILE"                             00320000
+003300         ORGANIZATION IS LINE SEQUENTIAL.                         00330000
+003400     SELECT OUTFILE ASSIGN TO "OUTFILE"                           00340000
+003500         ORGANIZATION IS LINE SEQUENTIAL.                         00350000
+003600     SELECT OPTIONAL CTLCARD ASSIGN TO "CTLCARD"                  00360000
+003700         ORGANIZATION IS LINE SEQUENTIAL.                         00370000
+003800     SELECT CTLRPT ASSIGN TO "CTLRPT"                             00380000
+003900         ORGANIZATION IS LINE SEQUENTIAL.                         00390000
+004000     SELECT OPTIONAL CHKPTFL ASSIGN TO "CHKPTFL"                  00400000
+004100         ORGANIZATION IS LINE SEQUENTIAL.                         00410000
+004200     SELECT EXCPFILE ASSIGN TO "EXCPFILE"                         00420000
+004300         ORGANIZATION IS LINE SEQUENTIAL.                         00430000
+004350     SELECT PROFRPT ASSIGN TO "PROFRPT"                           00435000
+004360         ORGANIZATION IS LINE SEQUENTIAL.                         00436000
+004400     SELECT AUDITLOG ASSIGN TO "AUDITLOG"                         00440000
+004500         ORGANIZATION IS LINE SEQUENTIAL                          00450000
+004600         FILE STATUS IS WS-AUDIT-FILE-STATUS.                     00460000
+004700 DATA DIVISION.                                                   00470000
+004800 FILE SECTION.                                                    00480000
+004900 FD  INFILE                                                       00490000
+005000     RECORD IS VARYING IN SIZE FROM 1 TO 600 CHARACTERS           00500000
+005100     DEPENDING ON WS-IN-REC-LENGTH.                               00510000
+005200 01  IN-REC                      PIC X(600).                      00520000
+005300 FD  OUTFILE.                                                     00530000
+005400 01  OUT-REC                     PIC X(512).                      00540000
+005500 FD  CTLCARD.                                                     00550000
+005600     COPY ROT13CC.                                                00560000
+005700 FD  CTLRPT.                                                      00570000
+005800 01  CTL-REPORT-LINE             PIC X(80).                       00580000
+005900 FD  CHKPTFL.                                                     00590000
+006000 01  CHKPT-REC.                                                   00600000
+006100     05  CHKPT-LAST-RECORD-COUNT PIC 9(08).                       00610000
+006200 FD  EXCPFILE.                                                    00620000
+006300 01  EXCP-REPORT-LINE            PIC X(80).                       00630000
+006350 FD  PROFRPT.                                                     00635000
+006360 01  PROF-REPORT-LINE            PIC X(80).                       00636000
+006400 FD  AUDITLOG.                                                    00640000
+006450     COPY ROT13AU.                                                00645000
+007200 LOCAL-STORAGE SECTION.                                           00720000
+007300     78  STRING-LENGTH         VALUE 512.                         00730000
+007400     77  WS-CHECKPOINT-INTERVAL PIC 9(05) COMP VALUE 1000.        00740000
+007500     77  WS-IN-REC-LENGTH       PIC 9(05) COMP VALUE 0.           00750000
+007600     77  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE SPACES.           00760000
+007700*--------------------------------------------------------------*  00770000
+007800*    CALL ARGUMENT PASSED TO THE SHARED CIPHER ENGINE.          * 00780000
+007900*--------------------------------------------------------------*  00790000
+008000     COPY ROT13LK.                                                00800000
+008100     01  WS-RUN-MODE             PIC X(11).                       00810000
+008200         88  RUN-MODE-BATCH      VALUE "BATCH".                   00820000
+008300         88  RUN-MODE-INTERACTIVE                                 00830000
+008400                                  VALUE "INTERACTIVE" SPACES.     00840000
+008500     01  WS-SWITCHES.                                             00850000
+008600         05  WS-EOF-SWITCH       PIC X(01) VALUE "N".             00860000
+008700             88  WS-EOF-INFILE   VALUE "Y".                       00870000
+008800         05  WS-CTLCARD-SWITCH   PIC X(01) VALUE "N".             00880000
+008900             88  WS-CTLCARD-PRESENT VALUE "Y".                    00890000
+009000         05  WS-CHECKPOINT-SWITCH PIC X(01) VALUE "N".            00900000
+009100             88  WS-CHECKPOINT-PRESENT VALUE "Y".                 00910000
+009200*--------------------------------------------------------------*  00920000
+009300*    CONTROL TOTALS ACCUMULATED ACROSS THE BATCH RUN AND        * 00930000
+009400*    REPORTED TO CTLRPT SO A RUN CAN BE BALANCED BEFORE THE     * 00940000
+009500*    OUTPUT DATASET IS SHIPPED DOWNSTREAM.                      * 00950000
+009600*--------------------------------------------------------------*  00960000
+009700     01  WS-CONTROL-TOTALS.                                       00970000
+009800         05  CT-RECORDS-IN       PIC 9(08) COMP VALUE 0.          00980000
+009900         05  CT-RECORDS-OUT      PIC 9(08) COMP VALUE 0.          00990000
+010000         05  CT-BYTES-IN         PIC 9(09) COMP VALUE 0.          01000000
+010100         05  CT-BYTES-OUT        PIC 9(09) COMP VALUE 0.          01010000
+010200         05  CT-RECORDS-EXCEPTION PIC 9(08) COMP VALUE 0.         01020000
+010210         05  CT-CHARS-LOWER      PIC 9(09) COMP VALUE 0.          01021000
+010220         05  CT-CHARS-UPPER      PIC 9(09) COMP VALUE 0.          01022000
+010230         05  CT-CHARS-DIGIT      PIC 9(09) COMP VALUE 0.          01023000
+010240         05  CT-CHARS-OTHER      PIC 9(09) COMP VALUE 0.          01024000
+010300*--------------------------------------------------------------*  01030000
+010400*    RESTART BOOKKEEPING - WS-RESTART-COUNT IS THE NUMBER OF    * 01040000
+010500*    INFILE RECORDS ALREADY CONVERTED BY AN EARLIER, ABENDED    * 01050000
+010600*    RUN AGAINST THE SAME INFILE/OUTFILE PAIR.                  * 01060000
+010700*--------------------------------------------------------------*  01070000
+010800     01  WS-RESTART-DATA.                                         01080000
+010900         05  WS-RESTART-COUNT    PIC 9(08) COMP VALUE 0.          01090000
+011000         05  WS-SKIP-SUB         PIC 9(08) COMP VALUE 0.          01100000
+011100         05  WS-CHECKPOINT-QUOT  PIC 9(05) COMP VALUE 0.          01110000
+011200         05  WS-CHECKPOINT-REM   PIC 9(05) COMP VALUE 0.          01120000
+011210         05  WS-PROFILE-SUB      PIC 9(05) COMP VALUE 0.          01121000
+011300     01  WS-REPORT-LINE-EDIT.                                     01130000
+011400         05  WS-REPORT-LABEL     PIC X(16).                       01140000
+011500         05  WS-REPORT-VALUE     PIC ZZZZZZZZ9.                   01150000
+011600         05  FILLER              PIC X(55).                       01160000
+011700*--------------------------------------------------------------*  01170000
+011800*    ONE LINE PER OVERSIZED RECORD WRITTEN TO EXCPFILE.         * 01180000
+011900*--------------------------------------------------------------*  01190000
+012000     01  WS-EXCP-LINE-EDIT.                                       01200000
+012100         05  WS-EXCP-LABEL1      PIC X(16).                       01210000
+012200         05  WS-EXCP-RECNO       PIC ZZZZZZZZ9.                   01220000
+012300         05  WS-EXCP-LABEL2      PIC X(16).                       01230000
+012400         05  WS-EXCP-LENGTH      PIC ZZZZ9.                       01240000
+012500         05  FILLER              PIC X(30).                       01250000
+012600     01  WS-CIPHER-MODE          PIC X(01) VALUE "L".             01260000
+012700         88  WS-MODE-LETTERS-ONLY VALUE "L".                      01270000
+012800         88  WS-MODE-FULL-CHARSET VALUE "F".                      01280000
+012810*--------------------------------------------------------------*  01281000
+012820*    SHIFT AMOUNT APPLIED BY THE CIPHER ENGINE.  DEFAULTS TO    * 01282000
+012830*    13 (CLASSIC ROT13) WHEN NOT OVERRIDDEN INTERACTIVELY OR    * 01283000
+012840*    VIA CTL-SHIFT-AMOUNT ON CTLCARD.                           * 01284000
+012850*--------------------------------------------------------------*  01285000
+012860     01  WS-SHIFT-AMOUNT         PIC 9(03) COMP VALUE 13.         01286000
+012870     01  WS-SHIFT-ENTRY          PIC 9(03) VALUE 0.               01287000
+012900*--------------------------------------------------------------*  01290000
+013000*    IDENTIFICATION CARRIED FORWARD FROM CTLCARD (WHEN GIVEN)   * 01300000
+013100*    TO THE AUDITLOG RECORD WRITTEN AT END OF RUN.              * 01310000
+013200*--------------------------------------------------------------*  01320000
+013300     01  WS-AUDIT-DATA.                                           01330000
+013400         05  WS-AUDIT-JOB-ID     PIC X(08) VALUE SPACES.          01340000
+013500         05  WS-AUDIT-OPERATOR-ID PIC X(08) VALUE SPACES.         01350000
+013600         05  WS-AUDIT-INPUT-DSN  PIC X(44) VALUE SPACES.          01360000
+013700     01  INPUT-STRING  PIC X(STRING-LENGTH).                      01370000
+013800     01  OUTPUT-STRING PIC X(STRING-LENGTH).                      01380000
+013900 PROCEDURE DIVISION.                                              01390000
+014000*----------------------------------------------------------------*01400000
+014100*    0000-MAINLINE - DISPATCH ON RUN-MODE.  WITH NO PARM (OR     *01410000
+014200*    PARM='INTERACTIVE') ROT13 BEHAVES EXACTLY AS IT ALWAYS HAS  *01420000
+014300*    AT A TERMINAL.  PARM='BATCH' DRIVES INFILE/OUTFILE FROM     *01430000
+014400*    JCL FOR UNATTENDED OVERNIGHT RUNS.                          *01440000
+014500*----------------------------------------------------------------*01450000
+014600 0000-MAINLINE.                                                   01460000
+014700     ACCEPT WS-RUN-MODE FROM COMMAND-LINE.                        01470000
+014800     EVALUATE TRUE                                                01480000
+014900         WHEN RUN-MODE-BATCH                                      01490000
+015000             PERFORM 2000-BATCH-RUN THRU 2000-EXIT                01500000
+015100         WHEN OTHER                                               01510000
+015200             PERFORM 1000-INTERACTIVE-RUN THRU 1000-EXIT          01520000
+015300     END-EVALUATE.                                                01530000
+015400     STOP RUN.                                                    01540000
+015500*----------------------------------------------------------------*01550000
+015600*    1000-INTERACTIVE-RUN - ORIGINAL ONE-STRING-AT-A-TIME MODE,  *01560000
+015700*    NOW OFFERING A CHOICE OF CIPHER MODE AND SHIFT AMOUNT.      *01570000
+015800*----------------------------------------------------------------*01580000
+015900 1000-INTERACTIVE-RUN.                                            01590000
+016000     DISPLAY "Cipher mode - L=letters only, F=full character:".   01600000
+016100     ACCEPT WS-CIPHER-MODE.                                       01610000
+016200     IF NOT WS-MODE-FULL-CHARSET                                  01620000
+016300         SET WS-MODE-LETTERS-ONLY TO TRUE                         01630000
+016400     END-IF.                                                      01640000
+016450     DISPLAY "Shift amount (1-94, blank for 13):".                01645000
+016460     ACCEPT WS-SHIFT-ENTRY.                                       01646000
+016470     IF WS-SHIFT-ENTRY = 0                                        01647000
+016480         MOVE 13 TO WS-SHIFT-AMOUNT                               01648000
+016490     ELSE                                                         01649000
+016491         MOVE WS-SHIFT-ENTRY TO WS-SHIFT-AMOUNT                   01649100
+016492     END-IF.                                                      01649200
+016500     DISPLAY "Enter string to encode:".                           01650000
+016600     ACCEPT INPUT-STRING.                                         01660000
+016700     MOVE INPUT-STRING    TO LK-INPUT-STRING.                     01670000
+016800     MOVE WS-SHIFT-AMOUNT TO LK-SHIFT-AMOUNT.                     01680000
+016900     MOVE WS-CIPHER-MODE  TO LK-MODE-SWITCH.                      01690000
+017000     CALL "ROT13C" USING LK-PARMS.                                01700000
+017100     MOVE LK-OUTPUT-STRING TO OUTPUT-STRING.                      01710000
+017200     DISPLAY "Encoded string:".                                   01720000
+017300     DISPLAY OUTPUT-STRING.                                       01730000
+017400 1000-EXIT.                                                       01740000
+017500     EXIT.                                                        01750000
+017600*----------------------------------------------------------------*01760000
+017700*    2000-BATCH-RUN - READ INFILE ONE RECORD AT A TIME, ROT13    *01770000
+017800*    EACH RECORD, WRITE IT TO OUTFILE, AND ACCUMULATE CONTROL    *01780000
+017900*    TOTALS FOR THE CTLRPT RECONCILIATION REPORT.                *01790000
+018000*----------------------------------------------------------------*01800000
+018100 2000-BATCH-RUN.                                                  01810000
+018200     PERFORM 2100-INITIALIZE THRU 2100-EXIT.                      01820000
+018300     PERFORM 2300-READ-INFILE THRU 2300-EXIT.                     01830000
+018400     IF WS-CHECKPOINT-PRESENT                                     01840000
+018500         PERFORM 2160-SKIP-PROCESSED THRU 2160-EXIT               01850000
+018600     END-IF.                                                      01860000
+018700     PERFORM 2400-PROCESS-LOOP THRU 2400-EXIT                     01870000
+018800         UNTIL WS-EOF-INFILE.                                     01880000
+018900     PERFORM 2900-TERMINATE THRU 2900-EXIT.                       01890000
+019000 2000-EXIT.                                                       01900000
+019100     EXIT.                                                        01910000
+019200 2100-INITIALIZE.                                                 01920000
+019300     PERFORM 2150-READ-CHECKPOINT THRU 2150-EXIT.                 01930000
+019400     OPEN INPUT  INFILE.                                          01940000
+019500     IF WS-CHECKPOINT-PRESENT                                     01950000
+019600         OPEN EXTEND OUTFILE                                      01960000
+019700     ELSE                                                         01970000
+019800         OPEN OUTPUT OUTFILE                                      01980000
+019900     END-IF.                                                      01990000
+020000     OPEN OUTPUT CTLRPT.                                          02000000
+020100     OPEN OUTPUT EXCPFILE.                                        02010000
+020200     MOVE SPACES TO EXCP-REPORT-LINE.                             02020000
+020300     MOVE "ROT13 BATCH EXCEPTION REPORT" TO EXCP-REPORT-LINE.     02030000
+020400     WRITE EXCP-REPORT-LINE.                                      02040000
+020450     OPEN OUTPUT PROFRPT.                                         02045000
+020500     PERFORM 2170-OPEN-AUDITLOG THRU 2170-EXIT.                   02050000
+020600     PERFORM 2200-READ-CTLCARD THRU 2200-EXIT.                    02060000
+020700 2100-EXIT.                                                       02070000
+020800     EXIT.                                                        02080000
+020900*----------------------------------------------------------------*02090000
+021000*    2150-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT     *02100000
+021100*    DATASET BEHIND, PICK UP THE LAST RECORD COUNT IT REACHED SO *02110000
+021200*    THOSE RECORDS CAN BE SKIPPED INSTEAD OF RECONVERTED.        *02120000
+021300*    OPERATIONS DELETES CHKPTFL BEFORE A FRESH, UNRELATED RUN.   *02130000
+021400*----------------------------------------------------------------*02140000
+021500 2150-READ-CHECKPOINT.                                            02150000
+021600     OPEN INPUT CHKPTFL.                                          02160000
+021700     READ CHKPTFL                                                 02170000
+021800         AT END MOVE "N" TO WS-CHECKPOINT-SWITCH                  02180000
+021900         NOT AT END SET WS-CHECKPOINT-PRESENT TO TRUE             02190000
+022000     END-READ.                                                    02200000
+022100     IF WS-CHECKPOINT-PRESENT                                     02210000
+022200         MOVE CHKPT-LAST-RECORD-COUNT TO WS-RESTART-COUNT         02220000
+022300     END-IF.                                                      02230000
+022400     CLOSE CHKPTFL.                                               02240000
+022500 2150-EXIT.                                                       02250000
+022600     EXIT.                                                        02260000
+022700*----------------------------------------------------------------*02270000
+022800*    2160-SKIP-PROCESSED - DISCARD THE INFILE RECORDS ALREADY    *02280000
+022900*    CONVERTED BY THE EARLIER RUN SO THIS RUN PICKS UP WHERE IT  *02290000
+023000*    LEFT OFF.                                                   *02300000
+023100*----------------------------------------------------------------*02310000
+023200 2160-SKIP-PROCESSED.                                             02320000
+023300     PERFORM 2300-READ-INFILE THRU 2300-EXIT                      02330000
+023400         VARYING WS-SKIP-SUB FROM 1 BY 1                          02340000
+023500         UNTIL WS-SKIP-SUB > WS-RESTART-COUNT                     02350000
+023600         OR WS-EOF-INFILE.                                        02360000
+023700 2160-EXIT.                                                       02370000
+023800     EXIT.                                                        02380000
+023900*----------------------------------------------------------------*02390000
+024000*    2170-OPEN-AUDITLOG - AUDITLOG ACCUMULATES ONE RECORD PER    *02400000
+024100*    RUN ACROSS THE LIFE OF THE DATASET, SO IT IS OPENED FOR     *02410000
+024200*    EXTEND (APPEND).  THE FIRST RUN EVER FINDS NO DATASET YET,  *02420000
+024300*    SO FALL BACK TO OUTPUT (CREATE) WHEN EXTEND FAILS.          *02430000
+024400*----------------------------------------------------------------*02440000
+024500 2170-OPEN-AUDITLOG.                                              02450000
+024600     OPEN EXTEND AUDITLOG.                                        02460000
+024700     IF WS-AUDIT-FILE-STATUS = "35"                               02470000
+024800         OPEN OUTPUT AUDITLOG                                     02480000
+024900     END-IF.                                                      02490000
+025000 2170-EXIT.                                                       02500000
+025100     EXIT.                                                        02510000
+025200 2200-READ-CTLCARD.                                               02520000
+025300     OPEN INPUT CTLCARD.                                          02530000
+025400     READ CTLCARD                                                 02540000
+025500         AT END MOVE "N" TO WS-CTLCARD-SWITCH                     02550000
+025600         NOT AT END SET WS-CTLCARD-PRESENT TO TRUE                02560000
+025700     END-READ.                                                    02570000
+025800     IF WS-CTLCARD-PRESENT                                        02580000
+025900         MOVE CTL-CIPHER-MODE    TO WS-CIPHER-MODE                02590000
+026000         MOVE CTL-JOB-ID         TO WS-AUDIT-JOB-ID               02600000
+026100         MOVE CTL-OPERATOR-ID    TO WS-AUDIT-OPERATOR-ID          02610000
+026200         MOVE CTL-INPUT-DSN      TO WS-AUDIT-INPUT-DSN            02620000
+026250         IF CTL-SHIFT-AMOUNT NOT = 0                              02625000
+026260             MOVE CTL-SHIFT-AMOUNT TO WS-SHIFT-AMOUNT             02626000
+026270         END-IF                                                   02627000
+026300     END-IF.                                                      02630000
+026400     CLOSE CTLCARD.                                               02640000
+026500     IF NOT WS-MODE-FULL-CHARSET                                  02650000
+026600         SET WS-MODE-LETTERS-ONLY TO TRUE                         02660000
+026700     END-IF.                                                      02670000
+026800 2200-EXIT.                                                       02680000
+026900     EXIT.                                                        02690000
+027000 2300-READ-INFILE.                                                02700000
+027100     READ INFILE                                                  02710000
+027200         AT END SET WS-EOF-INFILE TO TRUE                         02720000
+027300     END-READ.                                                    02730000
+027400 2300-EXIT.                                                       02740000
+027500     EXIT.                                                        02750000
+027600 2400-PROCESS-LOOP.                                               02760000
+027700     ADD 1 TO CT-RECORDS-IN.                                      02770000
+027800     ADD WS-IN-REC-LENGTH TO CT-BYTES-IN.                         02780000
+027850     PERFORM 2430-PROFILE-CHARACTER THRU 2430-EXIT                02785000
+027860         VARYING WS-PROFILE-SUB FROM 1 BY 1                       02786000
+027870         UNTIL WS-PROFILE-SUB > WS-IN-REC-LENGTH.                 02787000
+027900     IF WS-IN-REC-LENGTH > STRING-LENGTH                          02790000
+028000         PERFORM 2420-WRITE-EXCEPTION THRU 2420-EXIT              02800000
+028100     ELSE                                                         02810000
+028200         PERFORM 2410-CONVERT-RECORD THRU 2410-EXIT               02820000
+028300     END-IF.                                                      02830000
+028400     DIVIDE CT-RECORDS-IN BY WS-CHECKPOINT-INTERVAL               02840000
+028500         GIVING WS-CHECKPOINT-QUOT                                02850000
+028600         REMAINDER WS-CHECKPOINT-REM.                             02860000
+028700     IF WS-CHECKPOINT-REM = 0                                     02870000
+028800         PERFORM 2450-WRITE-CHECKPOINT THRU 2450-EXIT             02880000
+028900     END-IF.                                                      02890000
+029000     PERFORM 2300-READ-INFILE THRU 2300-EXIT.                     02900000
+029100 2400-EXIT.                                                       02910000
+029200     EXIT.                                                        02920000
+029300*----------------------------------------------------------------*02930000
+029400*    2410-CONVERT-RECORD - NORMAL PATH, RECORD FITS WITHIN       *02940000
+029500*    STRING-LENGTH.                                              *02950000
+029600*----------------------------------------------------------------*02960000
+029700 2410-CONVERT-RECORD.                                             02970000
+029800     MOVE IN-REC          TO LK-INPUT-STRING.                     02980000
+029900     MOVE WS-SHIFT-AMOUNT TO LK-SHIFT-AMOUNT.                     02990000
+030000     MOVE WS-CIPHER-MODE  TO LK-MODE-SWITCH.                      03000000
+030100     CALL "ROT13C" USING LK-PARMS.                                03010000
+030200     MOVE LK-OUTPUT-STRING TO OUT-REC.                            03020000
+030300     WRITE OUT-REC.                                               03030000
+030400     ADD 1 TO CT-RECORDS-OUT.                                     03040000
+030500     ADD WS-IN-REC-LENGTH TO CT-BYTES-OUT.                        03050000
+030600 2410-EXIT.                                                       03060000
+030700     EXIT.                                                        03070000
+030800*----------------------------------------------------------------*03080000
+030900*    2420-WRITE-EXCEPTION - RECORD EXCEEDS STRING-LENGTH.  LOG   *03090000
+031000*    ITS KEY (RECORD NUMBER) AND ORIGINAL LENGTH TO EXCPFILE     *03100000
+031100*    RATHER THAN HAVE THE CIPHER ENGINE TRUNCATE IT.             *03110000
+031200*----------------------------------------------------------------*03120000
+031300 2420-WRITE-EXCEPTION.                                            03130000
+031400     ADD 1 TO CT-RECORDS-EXCEPTION.                               03140000
+031500     MOVE SPACES             TO WS-EXCP-LINE-EDIT.                03150000
+031600     MOVE "RECORD NUMBER  :" TO WS-EXCP-LABEL1.                   03160000
+031700     MOVE CT-RECORDS-IN      TO WS-EXCP-RECNO.                    03170000
+031800     MOVE "  ORIGINAL LEN:" TO WS-EXCP-LABEL2.                    03180000
+031900     MOVE WS-IN-REC-LENGTH   TO WS-EXCP-LENGTH.                   03190000
+032000     MOVE WS-EXCP-LINE-EDIT  TO EXCP-REPORT-LINE.                 03200000
+032100     WRITE EXCP-REPORT-LINE.                                      03210000
+032200 2420-EXIT.                                                       03220000
+032300     EXIT.                                                        03230000
+032310*----------------------------------------------------------------*03231000
+032320*    2430-PROFILE-CHARACTER - CLASSIFY ONE CHARACTER OF IN-REC   *03232000
+032330*    AS LOWERCASE, UPPERCASE, DIGIT OR OTHER FOR THE PROFRPT     *03233000
+032340*    CHARACTER-CLASS PROFILING REPORT.                           *03234000
+032350*----------------------------------------------------------------*03235000
+032360 2430-PROFILE-CHARACTER.                                          03236000
+032370     EVALUATE TRUE                                                03237000
+032375         WHEN IN-REC(WS-PROFILE-SUB:1) = SPACE                    03237500
+032380             ADD 1 TO CT-CHARS-OTHER                              03238000
+032385         WHEN IN-REC(WS-PROFILE-SUB:1) IS ALPHABETIC-LOWER        03238500
+032390             ADD 1 TO CT-CHARS-LOWER                              03239000
+032400         WHEN IN-REC(WS-PROFILE-SUB:1) IS ALPHABETIC-UPPER        03240100
+032405             ADD 1 TO CT-CHARS-UPPER                              03240500
+032410         WHEN IN-REC(WS-PROFILE-SUB:1) IS NUMERIC                 03241000
+032415             ADD 1 TO CT-CHARS-DIGIT                              03241500
+032420         WHEN OTHER                                               03242000
+032425             ADD 1 TO CT-CHARS-OTHER                              03242500
+032430     END-EVALUATE.                                                03243000
+032440 2430-EXIT.                                                       03244000
+032450     EXIT.                                                        03245000
+032400*----------------------------------------------------------------*03240000
+032500*    2450-WRITE-CHECKPOINT - REWRITE CHKPTFL WITH HOW FAR THIS   *03250000
+032600*    RUN HAS GOTTEN, SO AN ABEND CAN BE RESTARTED FROM HERE.     *03260000
+032700*----------------------------------------------------------------*03270000
+032800 2450-WRITE-CHECKPOINT.                                           03280000
+032900     OPEN OUTPUT CHKPTFL.                                         03290000
+033000     ADD WS-RESTART-COUNT CT-RECORDS-IN                           03300000
+033100         GIVING CHKPT-LAST-RECORD-COUNT.                          03310000
+033200     WRITE CHKPT-REC.                                             03320000
+033300     CLOSE CHKPTFL.                                               03330000
+033400 2450-EXIT.                                                       03340000
+033500     EXIT.                                                        03350000
+033600 2900-TERMINATE.                                                  03360000
+033700     PERFORM 2910-WRITE-CTLRPT THRU 2910-EXIT.                    03370000
+033750     PERFORM 2930-WRITE-PROFRPT THRU 2930-EXIT.                   03375000
+033800     PERFORM 2920-WRITE-AUDITLOG THRU 2920-EXIT.                  03380000
+033900     PERFORM 2950-CLEAR-CHECKPOINT THRU 2950-EXIT.                03390000
+034000     CLOSE INFILE.                                                03400000
+034100     CLOSE OUTFILE.                                               03410000
+034200     CLOSE CTLRPT.                                                03420000
+034300     CLOSE EXCPFILE.                                              03430000
+034350     CLOSE PROFRPT.                                               03435000
+034400     CLOSE AUDITLOG.                                              03440000
+034500 2900-EXIT.                                                       03450000
+034600     EXIT.                                                        03460000
+034700*----------------------------------------------------------------*03470000
+034800*    2920-WRITE-AUDITLOG - APPEND ONE RECORD TO AUDITLOG FOR     *03480000
+034900*    THIS RUN - WHO RAN IT, WHEN, AGAINST WHAT INPUT DATASET,    *03490000
+035000*    AND HOW MANY RECORDS WERE READ.                             *03500000
+035100*----------------------------------------------------------------*03510000
+035200 2920-WRITE-AUDITLOG.                                             03520000
+035300     MOVE WS-AUDIT-JOB-ID      TO AUDIT-JOB-ID.                   03530000
+035400     MOVE WS-AUDIT-OPERATOR-ID TO AUDIT-OPERATOR-ID.              03540000
+035500     ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.                    03550000
+035600     ACCEPT AUDIT-RUN-TIME FROM TIME.                             03560000
+035700     MOVE WS-AUDIT-INPUT-DSN   TO AUDIT-INPUT-DSN.                03570000
+035800     MOVE CT-RECORDS-IN        TO AUDIT-RECORD-COUNT.             03580000
+035900     WRITE AUDIT-REC.                                             03590000
+036000 2920-EXIT.                                                       03600000
+036100     EXIT.                                                        03610000
+036200*----------------------------------------------------------------*03620000
+036300*    2950-CLEAR-CHECKPOINT - THE RUN REACHED END OF FILE         *03630000
+036400*    CLEANLY, SO THE CHECKPOINT DATASET NO LONGER APPLIES.       *03640000
+036500*    LEAVE IT EMPTY, NOT A STALE RECORD COUNT, FOR NEXT TIME.    *03650000
+036600*----------------------------------------------------------------*03660000
+036700 2950-CLEAR-CHECKPOINT.                                           03670000
+036800     OPEN OUTPUT CHKPTFL.                                         03680000
+036900     CLOSE CHKPTFL.                                               03690000
+037000 2950-EXIT.                                                       03700000
+037100     EXIT.                                                        03710000
+037200*----------------------------------------------------------------*03720000
+037300*    2910-WRITE-CTLRPT - FORMAT THE CONTROL-TOTALS REPORT.       *03730000
+037400*----------------------------------------------------------------*03740000
+037500 2910-WRITE-CTLRPT.                                               03750000
+037600     MOVE SPACES TO CTL-REPORT-LINE.                              03760000
+037700     MOVE "ROT13 BATCH CONTROL TOTALS" TO CTL-REPORT-LINE.        03770000
+037800     WRITE CTL-REPORT-LINE.                                       03780000
+037900     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 03790000
+038000     MOVE "RECORDS IN   :" TO WS-REPORT-LABEL.                    03800000
+038100     MOVE CT-RECORDS-IN   TO WS-REPORT-VALUE.                     03810000
+038200     MOVE WS-REPORT-LINE-EDIT TO CTL-REPORT-LINE.                 03820000
+038300     WRITE CTL-REPORT-LINE.                                       03830000
+038400     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 03840000
+038500     MOVE "RECORDS OUT  :" TO WS-REPORT-LABEL.                    03850000
+038600     MOVE CT-RECORDS-OUT  TO WS-REPORT-VALUE.                     03860000
+038700     MOVE WS-REPORT-LINE-EDIT TO CTL-REPORT-LINE.                 03870000
+038800     WRITE CTL-REPORT-LINE.                                       03880000
+038900     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 03890000
+039000     MOVE "BYTES IN     :" TO WS-REPORT-LABEL.                    03900000
+039100     MOVE CT-BYTES-IN     TO WS-REPORT-VALUE.                     03910000
+039200     MOVE WS-REPORT-LINE-EDIT TO CTL-REPORT-LINE.                 03920000
+039300     WRITE CTL-REPORT-LINE.                                       03930000
+039400     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 03940000
+039500     MOVE "BYTES OUT    :" TO WS-REPORT-LABEL.                    03950000
+039600     MOVE CT-BYTES-OUT    TO WS-REPORT-VALUE.                     03960000
+039700     MOVE WS-REPORT-LINE-EDIT TO CTL-REPORT-LINE.                 03970000
+039800     WRITE CTL-REPORT-LINE.                                       03980000
+039900     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 03990000
+040000     MOVE "EXCEPTIONS   :" TO WS-REPORT-LABEL.                    04000000
+040100     MOVE CT-RECORDS-EXCEPTION TO WS-REPORT-VALUE.                04010000
+040200     MOVE WS-REPORT-LINE-EDIT TO CTL-REPORT-LINE.                 04020000
+040300     WRITE CTL-REPORT-LINE.                                       04030000
+040400 2910-EXIT.                                                       04040000
+040500     EXIT.                                                        04050000
+040510*----------------------------------------------------------------*04051000
+040520*    2930-WRITE-PROFRPT - FORMAT THE CHARACTER-CLASS PROFILING   *04052000
+040530*    REPORT SO A BATCH CAN BE SANITY-CHECKED (E.G. CATCH A FILE  *04053000
+040540*    THAT IS MOSTLY NUMERIC WHEN TEXT WAS EXPECTED) BEFORE IT    *04054000
+040550*    SHIPS TO A PARTNER.                                        * 04055000
+040560*----------------------------------------------------------------*04056000
+040570 2930-WRITE-PROFRPT.                                              04057000
+040580     MOVE SPACES TO PROF-REPORT-LINE.                             04058000
+040590     MOVE "ROT13 CHARACTER-CLASS PROFILE" TO PROF-REPORT-LINE.    04059000
+040600     WRITE PROF-REPORT-LINE.                                      04060000
+040610     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 04061000
+040620     MOVE "LOWERCASE    :" TO WS-REPORT-LABEL.                    04062000
+040630     MOVE CT-CHARS-LOWER  TO WS-REPORT-VALUE.                     04063000
+040640     MOVE WS-REPORT-LINE-EDIT TO PROF-REPORT-LINE.                04064000
+040650     WRITE PROF-REPORT-LINE.                                      04065000
+040660     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 04066000
+040670     MOVE "UPPERCASE    :" TO WS-REPORT-LABEL.                    04067000
+040680     MOVE CT-CHARS-UPPER  TO WS-REPORT-VALUE.                     04068000
+040690     MOVE WS-REPORT-LINE-EDIT TO PROF-REPORT-LINE.                04069000
+040700     WRITE PROF-REPORT-LINE.                                      04070000
+040710     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 04071000
+040720     MOVE "DIGITS       :" TO WS-REPORT-LABEL.                    04072000
+040730     MOVE CT-CHARS-DIGIT  TO WS-REPORT-VALUE.                     04073000
+040740     MOVE WS-REPORT-LINE-EDIT TO PROF-REPORT-LINE.                04074000
+040750     WRITE PROF-REPORT-LINE.                                      04075000
+040760     MOVE SPACES          TO WS-REPORT-LINE-EDIT.                 04076000
+040770     MOVE "OTHER        :" TO WS-REPORT-LABEL.                    04077000
+040780     MOVE CT-CHARS-OTHER  TO WS-REPORT-VALUE.                     04078000
+040790     MOVE WS-REPORT-LINE-EDIT TO PROF-REPORT-LINE.                04079000
+040800     WRITE PROF-REPORT-LINE.                                      04080000
+040810 2930-EXIT.                                                       04081000
+040820     EXIT.                                                        04082000
