@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. ROT13V.                                              00020000
+000300 AUTHOR. DATA-CONTROL-GROUP.                                      00030000
+000400 INSTALLATION. CIPHER-UTILITIES.                                  00040000
+000500 DATE-WRITTEN. 2026-08-09.                                        00050000
+000600 DATE-COMPILED.                                                   00060000
+000700* MODIFICATION HISTORY                                            00070000
+000800* 2026-08-09 DCG  INITIAL VERSION - READS VSAMFILE (A VSAM KSDS)  00080000
+000900* 2026-08-09 DCG  BY KEY, SUPPLIED VIA PARM, SO ONE RECORD CAN BE 00090000
+001000* 2026-08-09 DCG  RE-ENCODED AND REWRITTEN IN PLACE WITHOUT       00100000
+001100* 2026-08-09 DCG  RESUBMITTING THE WHOLE SEQUENTIAL BATCH.  USES  00110000
+001200* 2026-08-09 DCG  THE SAME CTLCARD/AUDITLOG CONVENTIONS AS ROT13. 00120000
+001300 ENVIRONMENT DIVISION.                                            00130000
+001400 INPUT-OUTPUT SECTION.                                            00140000
+001500 FILE-CONTROL.                                                    00150000
+001600     SELECT VSAMFILE ASSIGN TO "VSAMFILE"                         00160000
+001700         ORGANIZATION IS INDEXED                                  00170000
+001800         ACCESS MODE IS DYNAMIC                                   00180000
+001900         RECORD KEY IS VSAM-KEY                                   00190000
+002000         FILE STATUS IS WS-VSAM-FILE-STATUS.                      00200000
+002100     SELECT OPTIONAL CTLCARD ASSIGN TO "CTLCARD"                  00210000
+002200         ORGANIZATION IS LINE SEQUENTIAL.                         00220000
+002300     SELECT AUDITLOG ASSIGN TO "AUDITLOG"                         00230000
+002400         ORGANIZATION IS LINE SEQUENTIAL                          00240000
+002500         FILE STATUS IS WS-AUDIT-FILE-STATUS.                     00250000
+002600 DATA DIVISION.                                                   00260000
+002700 FILE SECTION.                                                    00270000
+002800 FD  VSAMFILE.                                                    00280000
+002900     COPY ROT13VR.                                                00290000
+003000 FD  CTLCARD.                                                     00300000
+003100     COPY ROT13CC.                                                00310000
+003200 FD  AUDITLOG.                                                    00320000
+003250     COPY ROT13AU.                                                00325000
+004000 LOCAL-STORAGE SECTION.                                           00400000
+004100     78  STRING-LENGTH          VALUE 512.                        00410000
+004200     77  WS-VSAM-FILE-STATUS    PIC X(02) VALUE SPACES.           00420000
+004300         88  WS-VSAM-KEY-FOUND  VALUE "00".                       00430000
+004400     77  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE SPACES.           00440000
+004500*--------------------------------------------------------------*  00450000
+004600*    CALL ARGUMENT PASSED TO THE SHARED CIPHER ENGINE.           *00460000
+004700*--------------------------------------------------------------*  00470000
+004800     COPY ROT13LK.                                                00480000
+004900     01  WS-LOOKUP-KEY           PIC X(10).                       00490000
+005000     01  WS-CIPHER-MODE          PIC X(01) VALUE "L".             00500000
+005100         88  WS-MODE-LETTERS-ONLY VALUE "L".                      00510000
+005200         88  WS-MODE-FULL-CHARSET VALUE "F".                      00520000
+005300     01  WS-SHIFT-AMOUNT         PIC 9(03) COMP VALUE 13.         00530000
+005400     01  WS-SWITCHES.                                             00540000
+005500         05  WS-CTLCARD-SWITCH   PIC X(01) VALUE "N".             00550000
+005600             88  WS-CTLCARD-PRESENT VALUE "Y".                    00560000
+005650         05  WS-REWRITE-SWITCH   PIC X(01) VALUE "N".             00565000
+005660             88  WS-REWRITE-OK   VALUE "Y".                       00566000
+005700     01  WS-AUDIT-DATA.                                           00570000
+005800         05  WS-AUDIT-JOB-ID     PIC X(08) VALUE SPACES.          00580000
+005900         05  WS-AUDIT-OPERATOR-ID PIC X(08) VALUE SPACES.         00590000
+006000         05  WS-AUDIT-INPUT-DSN  PIC X(44) VALUE "VSAMFILE".      00600000
+006100 PROCEDURE DIVISION.                                              00610000
+006200*----------------------------------------------------------------*00620000
+006300*    0000-MAINLINE - PARM SUPPLIES THE KEY OF THE SINGLE RECORD  *00630000
+006400*    TO BE RE-ENCODED.  CTLCARD IS OPTIONAL, AS IN ROT13, AND    *00640000
+006500*    OVERRIDES THE CIPHER MODE, SHIFT AND AUDIT IDENTIFICATION.  *00650000
+006600*----------------------------------------------------------------*00660000
+006700 0000-MAINLINE.                                                   00670000
+006800     ACCEPT WS-LOOKUP-KEY FROM COMMAND-LINE.                      00680000
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00690000
+007000     PERFORM 2000-LOOKUP-AND-CONVERT THRU 2000-EXIT.              00700000
+007100     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       00710000
+007200     STOP RUN.                                                    00720000
+007300 1000-INITIALIZE.                                                 00730000
+007400     OPEN I-O VSAMFILE.                                           00740000
+007500     PERFORM 1100-OPEN-AUDITLOG THRU 1100-EXIT.                   00750000
+007600     PERFORM 1200-READ-CTLCARD THRU 1200-EXIT.                    00760000
+007700 1000-EXIT.                                                       00770000
+007800     EXIT.                                                        00780000
+007900*----------------------------------------------------------------*00790000
+008000*    1100-OPEN-AUDITLOG - SAME EXTEND-OR-CREATE PATTERN AS       *00800000
+008100*    ROT13 SO THE KEYED-LOOKUP RUN LANDS IN THE SAME AUDIT       *00810000
+008200*    TRAIL AS A BATCH RUN.                                       *00820000
+008300*----------------------------------------------------------------*00830000
+008400 1100-OPEN-AUDITLOG.                                              00840000
+008500     OPEN EXTEND AUDITLOG.                                        00850000
+008600     IF WS-AUDIT-FILE-STATUS = "35"                               00860000
+008700         OPEN OUTPUT AUDITLOG                                     00870000
+008800     END-IF.                                                      00880000
+008900 1100-EXIT.                                                       00890000
+009000     EXIT.                                                        00900000
+009100 1200-READ-CTLCARD.                                               00910000
+009200     OPEN INPUT CTLCARD.                                          00920000
+009300     READ CTLCARD                                                 00930000
+009400         AT END MOVE "N" TO WS-CTLCARD-SWITCH                     00940000
+009500         NOT AT END SET WS-CTLCARD-PRESENT TO TRUE                00950000
+009600     END-READ.                                                    00960000
+009700     IF WS-CTLCARD-PRESENT                                        00970000
+009800         MOVE CTL-CIPHER-MODE    TO WS-CIPHER-MODE                00980000
+009900         MOVE CTL-JOB-ID         TO WS-AUDIT-JOB-ID               00990000
+009950         MOVE CTL-OPERATOR-ID    TO WS-AUDIT-OPERATOR-ID          00995000
+009960         MOVE CTL-INPUT-DSN      TO WS-AUDIT-INPUT-DSN            00996000
+010100         IF CTL-SHIFT-AMOUNT NOT = 0                              01010000
+010200             MOVE CTL-SHIFT-AMOUNT TO WS-SHIFT-AMOUNT             01020000
+010300         END-IF                                                   01030000
+010400     END-IF.                                                      01040000
+010500     CLOSE CTLCARD.                                               01050000
+010600     IF NOT WS-MODE-FULL-CHARSET                                  01060000
+010700         SET WS-MODE-LETTERS-ONLY TO TRUE                         01070000
+010800     END-IF.                                                      01080000
+010900 1200-EXIT.                                                       01090000
+011000     EXIT.                                                        01100000
+011100*----------------------------------------------------------------*01110000
+011200*    2000-LOOKUP-AND-CONVERT - READ THE ONE RECORD BY KEY.  A KEY 01120000
+011300*    NOT ON FILE IS REPORTED AND THE RUN ENDS WITHOUT REWRITING   01130000
+011400*    ANYTHING, SO A MISTYPED KEY CANNOT CREATE A BLANK RECORD.    01140000
+011500*----------------------------------------------------------------*01150000
+011600 2000-LOOKUP-AND-CONVERT.                                         01160000
+011700     MOVE WS-LOOKUP-KEY TO VSAM-KEY.                              01170000
+011800     READ VSAMFILE                                                01180000
+011900         INVALID KEY                                              01190000
+012000             DISPLAY "ROT13V - KEY NOT FOUND: " WS-LOOKUP-KEY     01200000
+012100         NOT INVALID KEY                                          01210000
+012200             PERFORM 2100-CONVERT-AND-REWRITE THRU 2100-EXIT      01220000
+012300     END-READ.                                                    01230000
+012400 2000-EXIT.                                                       01240000
+012500     EXIT.                                                        01250000
+012600*----------------------------------------------------------------*01260000
+012700*    2100-CONVERT-AND-REWRITE - RUN THE RECORD'S DATA PORTION    *01270000
+012800*    THROUGH THE SHARED CIPHER ENGINE AND REWRITE IT IN PLACE.   *01280000
+012900*----------------------------------------------------------------*01290000
+013000 2100-CONVERT-AND-REWRITE.                                        01300000
+013100     MOVE SPACES           TO LK-INPUT-STRING.                    01310000
+013200     MOVE VSAM-DATA         TO LK-INPUT-STRING(1:502).            01320000
+013300     MOVE WS-SHIFT-AMOUNT   TO LK-SHIFT-AMOUNT.                   01330000
+013400     MOVE WS-CIPHER-MODE    TO LK-MODE-SWITCH.                    01340000
+013500     CALL "ROT13C" USING LK-PARMS.                                01350000
+013600     MOVE LK-OUTPUT-STRING(1:502) TO VSAM-DATA.                   01360000
+013700     REWRITE VSAM-REC                                             01370000
+013710         INVALID KEY                                              01371000
+013720             DISPLAY "ROT13V - REWRITE FAILED FOR KEY: "          01372000
+013730                 WS-LOOKUP-KEY                                    01373000
+013740         NOT INVALID KEY                                          01374000
+013750             SET WS-REWRITE-OK TO TRUE                            01375000
+013760             DISPLAY "ROT13V - RECORD REWRITTEN FOR KEY: "        01376000
+013770                 WS-LOOKUP-KEY                                    01377000
+013780     END-REWRITE.                                                 01378000
+013900 2100-EXIT.                                                       01390000
+014000     EXIT.                                                        01400000
+014100*----------------------------------------------------------------*01410000
+014200*    9000-TERMINATE - APPEND ONE AUDITLOG RECORD FOR THIS SINGLE- 01420000
+014300*    RECORD RUN, THE SAME AS A BATCH RUN WOULD, SO THE KEYED      01430000
+014400*    LOOKUP IS VISIBLE TO A COMPLIANCE REVIEW TOO.                01440000
+014500*----------------------------------------------------------------*01450000
+014600 9000-TERMINATE.                                                  01460000
+014700     IF WS-REWRITE-OK                                             01470000
+014710         MOVE WS-AUDIT-JOB-ID      TO AUDIT-JOB-ID                01471000
+014720         MOVE WS-AUDIT-OPERATOR-ID TO AUDIT-OPERATOR-ID           01472000
+014730         ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD                 01473000
+014740         ACCEPT AUDIT-RUN-TIME FROM TIME                          01474000
+014750         MOVE WS-AUDIT-INPUT-DSN   TO AUDIT-INPUT-DSN             01475000
+014760         MOVE 1                    TO AUDIT-RECORD-COUNT          01476000
+014770         WRITE AUDIT-REC                                          01477000
+014780     END-IF.                                                      01478000
+015400     CLOSE VSAMFILE.                                              01540000
+015500     CLOSE AUDITLOG.                                              01550000
+015600 9000-EXIT.                                                       01560000
+015700     EXIT.                                                        01570000
