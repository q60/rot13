@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. ROT13C.                                              00020000
+000300 AUTHOR. DATA-CONTROL-GROUP.                                      00030000
+000400 INSTALLATION. CIPHER-UTILITIES.                                  00040000
+000500 DATE-WRITTEN. 2026-08-09.                                        00050000
+000600 DATE-COMPILED.                                                   00060000
+000700* MODIFICATION HISTORY                                            00070000
+000800* 2026-08-09 DCG  INITIAL VERSION - SHARED CIPHER ENGINE CALLED BY00080000
+000900* 2026-08-09 DCG  ROT13, ROT13V AND ROT13M SO THE SHIFT AMOUNT AND00090000
+001000* 2026-08-09 DCG  FULL-CHARACTER MODE ARE BUILT IN ONE PLACE.     00100000
+001100 ENVIRONMENT DIVISION.                                            00110000
+001200 DATA DIVISION.                                                   00120000
+001300 LOCAL-STORAGE SECTION.                                           00130000
+001400     COPY ROT13TAB.                                               00140000
+001500 77  CT-DIVIDEND                 PIC S9(05) COMP.                 00150000
+001600 77  CT-QUOTIENT                 PIC S9(05) COMP.                 00160000
+001700 LINKAGE SECTION.                                                 00170000
+001800     COPY ROT13LK.                                                00180000
+001900 PROCEDURE DIVISION USING LK-PARMS.                               00190000
+002000*----------------------------------------------------------------*00200000
+002100*    0000-MAINLINE - BUILD THE ROTATED ALPHABET(S) FOR THE       *00210000
+002200*    REQUESTED SHIFT AND MODE, THEN TRANSFORM THE CALLER'S       *00220000
+002300*    STRING.  THE CALLER SUPPLIES THE SHIFT AND MODE EACH TIME   *00230000
+002400*    SO A SINGLE RUNNING PROGRAM CAN MIX SHIFTS ACROSS RECORDS.  *00240000
+002500*----------------------------------------------------------------*00250000
+002600 0000-MAINLINE.                                                   00260000
+002700     MOVE LK-SHIFT-AMOUNT  TO CIPH-SHIFT-AMOUNT.                  00270000
+002800     MOVE LK-MODE-SWITCH   TO CIPH-MODE-SWITCH.                   00280000
+003000     PERFORM 1050-INIT-FULLCHAR THRU 1050-EXIT.                   00300000
+003200     PERFORM 1000-BUILD-TABLES THRU 1000-EXIT.                    00320000
+003300     PERFORM 2000-TRANSFORM THRU 2000-EXIT.                       00330000
+003400     GOBACK.                                                      00340000
+003500*----------------------------------------------------------------*00350000
+003600*    1050-INIT-FULLCHAR - LOAD THE 94-CHARACTER ROT47-STYLE      *00360000
+003700*    ALPHABET.  SPLIT ACROSS TWO LITERALS SO NO LINE NEEDS A     *00370000
+003800*    CONTINUED QUOTED LITERAL.                                   *00380000
+003900*----------------------------------------------------------------*00390000
+004000 1050-INIT-FULLCHAR.                                              00400000
+004100     STRING "!""#$%&'()*+,-./0123456789:;<=>?@ABCDEFGHIJKLMN"     00410000
+004200            "OPQRSTUVWXYZ[\]^_`abcdefghijklmnopqrstuvwxyz{|}~"    00420000
+004300         DELIMITED BY SIZE INTO CIPH-FULLCHAR.                    00430000
+004500 1050-EXIT.                                                       00450000
+004600     EXIT.                                                        00460000
+004700*----------------------------------------------------------------*00470000
+004800*    1000-BUILD-TABLES - ROTATE EACH ALPHABET BY CIPH-SHIFT-     *00480000
+004900*    AMOUNT POSITIONS, WRAPPING AROUND THE END OF THE TABLE.     *00490000
+005000*----------------------------------------------------------------*00500000
+005100 1000-BUILD-TABLES.                                               00510000
+005200     PERFORM 1100-BUILD-LOWER THRU 1100-EXIT                      00520000
+005300         VARYING CIPH-SUB1 FROM 1 BY 1                            00530000
+005400         UNTIL CIPH-SUB1 > 26.                                    00540000
+005500     PERFORM 1200-BUILD-UPPER THRU 1200-EXIT                      00550000
+005600         VARYING CIPH-SUB1 FROM 1 BY 1                            00560000
+005700         UNTIL CIPH-SUB1 > 26.                                    00570000
+005800     IF CIPH-FULL-CHARSET                                         00580000
+005900         PERFORM 1300-BUILD-FULL THRU 1300-EXIT                   00590000
+006000             VARYING CIPH-SUB1 FROM 1 BY 1                        00600000
+006100             UNTIL CIPH-SUB1 > 94                                 00610000
+006200     END-IF.                                                      00620000
+006300 1000-EXIT.                                                       00630000
+006400     EXIT.                                                        00640000
+006500 1100-BUILD-LOWER.                                                00650000
+006600     COMPUTE CT-DIVIDEND = CIPH-SUB1 - 1 + CIPH-SHIFT-AMOUNT.     00660000
+006700     DIVIDE CT-DIVIDEND BY 26                                     00670000
+006800         GIVING CT-QUOTIENT REMAINDER CIPH-SUB2.                  00680000
+006900     ADD 1 TO CIPH-SUB2.                                          00690000
+007000     MOVE CIPH-LOWER-TBL(CIPH-SUB1)                               00700000
+007100         TO CIPH-ROT-LOWER-TBL(CIPH-SUB2).                        00710000
+007200 1100-EXIT.                                                       00720000
+007300     EXIT.                                                        00730000
+007400 1200-BUILD-UPPER.                                                00740000
+007500     COMPUTE CT-DIVIDEND = CIPH-SUB1 - 1 + CIPH-SHIFT-AMOUNT.     00750000
+007600     DIVIDE CT-DIVIDEND BY 26                                     00760000
+007700         GIVING CT-QUOTIENT REMAINDER CIPH-SUB2.                  00770000
+007800     ADD 1 TO CIPH-SUB2.                                          00780000
+007900     MOVE CIPH-UPPER-TBL(CIPH-SUB1)                               00790000
+008000         TO CIPH-ROT-UPPER-TBL(CIPH-SUB2).                        00800000
+008100 1200-EXIT.                                                       00810000
+008200     EXIT.                                                        00820000
+008300 1300-BUILD-FULL.                                                 00830000
+008400     COMPUTE CT-DIVIDEND = CIPH-SUB1 - 1 + CIPH-SHIFT-AMOUNT.     00840000
+008500     DIVIDE CT-DIVIDEND BY 94                                     00850000
+008600         GIVING CT-QUOTIENT REMAINDER CIPH-SUB2.                  00860000
+008700     ADD 1 TO CIPH-SUB2.                                          00870000
+008800     MOVE CIPH-FULL-TBL(CIPH-SUB1)                                00880000
+008900         TO CIPH-ROT-FULL-TBL(CIPH-SUB2).                         00890000
+009000 1300-EXIT.                                                       00900000
+009100     EXIT.                                                        00910000
+009200*----------------------------------------------------------------*00920000
+009300*    2000-TRANSFORM - APPLY THE ROTATED ALPHABET(S) TO THE       *00930000
+009400*    CALLER'S STRING VIA INSPECT CONVERTING, AS THE ORIGINAL     *00940000
+009500*    ROT13 LOGIC DID.                                            *00950000
+009600*----------------------------------------------------------------*00960000
+009700 2000-TRANSFORM.                                                  00970000
+009800     MOVE LK-INPUT-STRING TO LK-OUTPUT-STRING.                    00980000
+009900     IF CIPH-FULL-CHARSET                                         00990000
+010000         INSPECT LK-OUTPUT-STRING                                 01000000
+010100             CONVERTING CIPH-FULLCHAR TO CIPH-ROT-FULLCHAR        01010000
+010200     ELSE                                                         01020000
+010300         INSPECT LK-OUTPUT-STRING                                 01030000
+010400             CONVERTING CIPH-LOWERCASE TO CIPH-ROT-LOWER          01040000
+010500         INSPECT LK-OUTPUT-STRING                                 01050000
+010600             CONVERTING CIPH-UPPERCASE TO CIPH-ROT-UPPER          01060000
+010700     END-IF.                                                      01070000
+010800 2000-EXIT.                                                       01080000
+010900     EXIT.                                                        01090000
