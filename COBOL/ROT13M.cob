@@ -0,0 +1,340 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. ROT13M.                                              00020000
+000300 AUTHOR. DATA-CONTROL-GROUP.                                      00030000
+000400 INSTALLATION. CIPHER-UTILITIES.                                  00040000
+000500 DATE-WRITTEN. 2026-08-09.                                        00050000
+000600 DATE-COMPILED.                                                   00060000
+000700* MODIFICATION HISTORY                                            00070000
+000800* 2026-08-09 DCG  INITIAL VERSION - OPERATOR MENU FRONT END SO    00080000
+000900* 2026-08-09 DCG  THE OVERNIGHT OPERATOR CAN ENCODE ONE STRING,   00090000
+001000* 2026-08-09 DCG  SUBMIT THE ROT13B BATCH JOB, OR REVIEW THE LAST 00100000
+001100* 2026-08-09 DCG  RUN'S CONTROL TOTALS AND AUDIT ENTRY WITHOUT    00110000
+001200* 2026-08-09 DCG  NEEDING TO KNOW WHICH JCL MEMBER TO SUBMIT.     00120000
+001300 ENVIRONMENT DIVISION.                                            00130000
+001400 INPUT-OUTPUT SECTION.                                            00140000
+001500 FILE-CONTROL.                                                    00150000
+001600     SELECT OPTIONAL AUDITLOG ASSIGN TO "AUDITLOG"                00160000
+001700         ORGANIZATION IS LINE SEQUENTIAL.                         00170000
+001800     SELECT OPTIONAL CTLRPT ASSIGN TO "CTLRPT"                    00180000
+001900         ORGANIZATION IS LINE SEQUENTIAL.                         00190000
+002000     SELECT INTRDR ASSIGN TO "INTRDR"                             00200000
+002100         ORGANIZATION IS LINE SEQUENTIAL.                         00210000
+002200 DATA DIVISION.                                                   00220000
+002300 FILE SECTION.                                                    00230000
+002400 FD  AUDITLOG.                                                    00240000
+002450     COPY ROT13AU.                                                00245000
+003200 FD  CTLRPT.                                                      00320000
+003300 01  CTL-REPORT-LINE             PIC X(80).                       00330000
+003400 FD  INTRDR.                                                      00340000
+003500 01  INTRDR-LINE                 PIC X(80).                       00350000
+003600 LOCAL-STORAGE SECTION.                                           00360000
+003700     78  STRING-LENGTH           VALUE 512.                       00370000
+003800*--------------------------------------------------------------*  00380000
+003900*    CALL ARGUMENT PASSED TO THE SHARED CIPHER ENGINE.          * 00390000
+004000*--------------------------------------------------------------*  00400000
+004100     COPY ROT13LK.                                                00410000
+004200     01  WS-MENU-CHOICE          PIC X(01).                       00420000
+004300         88  WS-CHOICE-ENCODE    VALUE "1".                       00430000
+004400         88  WS-CHOICE-SUBMIT    VALUE "2".                       00440000
+004500         88  WS-CHOICE-VIEW      VALUE "3".                       00450000
+004600         88  WS-CHOICE-QUIT      VALUE "4" "Q" "q".               00460000
+004700     01  WS-CIPHER-MODE          PIC X(01) VALUE "L".             00470000
+004800         88  WS-MODE-LETTERS-ONLY VALUE "L".                      00480000
+004900         88  WS-MODE-FULL-CHARSET VALUE "F".                      00490000
+005000     01  WS-SHIFT-AMOUNT         PIC 9(03) COMP VALUE 13.         00500000
+005100     01  WS-SHIFT-ENTRY          PIC 9(03) VALUE 0.               00510000
+005200     01  INPUT-STRING            PIC X(STRING-LENGTH).            00520000
+005300     01  OUTPUT-STRING           PIC X(STRING-LENGTH).            00530000
+005400*--------------------------------------------------------------*  00540000
+005500*    SUBMIT-A-BATCH-JOB WORK AREAS - THE OPERATOR SUPPLIES ONLY  *00550000
+005600*    THE TWO DATASET NAMES; EVERYTHING ELSE IN THE CARD IMAGES   *00560000
+005700*    WRITTEN TO INTRDR IS FIXED, MATCHING ROT13B.JCL.            *00570000
+005800*--------------------------------------------------------------*  00580000
+005900     01  WS-SUBMIT-INFILE-DSN    PIC X(44) VALUE SPACES.          00590000
+006000     01  WS-SUBMIT-OUTFILE-DSN   PIC X(44) VALUE SPACES.          00600000
+006010     01  WS-SUBMIT-CIPHER-MODE   PIC X(01) VALUE "L".             00601000
+006020         88  WS-SUBMIT-FULL-CHARSET VALUE "F".                    00602000
+006030     01  WS-SUBMIT-SHIFT-ENTRY   PIC 9(03) VALUE 0.               00603000
+006040     01  WS-SUBMIT-OPERATOR-ID   PIC X(08) VALUE SPACES.          00604000
+006050     01  WS-SUBMIT-JOB-ID        PIC X(08) VALUE SPACES.          00605000
+006060     01  WS-SUBMIT-CTLCARD-LINE  PIC X(80) VALUE SPACES.          00606000
+006100*--------------------------------------------------------------*  00610000
+006200*    VIEW-LAST-RUN WORK AREAS.                                  * 00620000
+006300*--------------------------------------------------------------*  00630000
+006400     01  WS-AUDIT-EOF-SWITCH     PIC X(01) VALUE "N".             00640000
+006500         88  WS-AUDIT-EOF        VALUE "Y".                       00650000
+006600     01  WS-AUDIT-FOUND-SWITCH   PIC X(01) VALUE "N".             00660000
+006700         88  WS-AUDIT-FOUND      VALUE "Y".                       00670000
+006800     01  WS-LAST-AUDIT-REC.                                       00680000
+006900         05  WS-LAST-JOB-ID      PIC X(08).                       00690000
+007000         05  WS-LAST-OPERATOR-ID PIC X(08).                       00700000
+007100         05  WS-LAST-RUN-DATE    PIC 9(08).                       00710000
+007200         05  WS-LAST-RUN-TIME    PIC 9(08).                       00720000
+007300         05  WS-LAST-INPUT-DSN   PIC X(44).                       00730000
+007400         05  WS-LAST-RECORD-COUNT PIC 9(08).                      00740000
+007500     01  WS-CTLRPT-EOF-SWITCH    PIC X(01) VALUE "N".             00750000
+007600         88  WS-CTLRPT-EOF       VALUE "Y".                       00760000
+007610     01  WS-CTLRPT-LINE-COUNT   PIC 9(03) COMP VALUE 0.           00761000
+007620     01  WS-CTLRPT-SUB          PIC 9(03) COMP VALUE 0.           00762000
+007630     01  WS-LAST-CTLRPT-LINES.                                    00763000
+007640         05  WS-LAST-CTLRPT-LINE OCCURS 6 TIMES                   00764000
+007650                                  PIC X(80).                      00765000
+007700 PROCEDURE DIVISION.                                              00770000
+007800*----------------------------------------------------------------*00780000
+007900*    0000-MAINLINE - REDISPLAY THE MENU UNTIL THE OPERATOR       *00790000
+008000*    CHOOSES TO QUIT.                                            *00800000
+008100*----------------------------------------------------------------*00810000
+008200 0000-MAINLINE.                                                   00820000
+008300     PERFORM 1000-MENU-CYCLE THRU 1000-EXIT                       00830000
+008400         UNTIL WS-CHOICE-QUIT.                                    00840000
+008500     STOP RUN.                                                    00850000
+008600*----------------------------------------------------------------*00860000
+008700*    1000-MENU-CYCLE - DISPLAY THE MENU, READ ONE SELECTION AND  *00870000
+008800*    DISPATCH TO THE CHOSEN FUNCTION.                            *00880000
+008900*----------------------------------------------------------------*00890000
+009000 1000-MENU-CYCLE.                                                 00900000
+009100     DISPLAY "------------------------------------------".        00910000
+009200     DISPLAY "ROT13 OPERATOR MENU".                               00920000
+009300     DISPLAY "  1  ENCODE A STRING".                              00930000
+009400     DISPLAY "  2  SUBMIT THE ROT13 BATCH JOB".                   00940000
+009500     DISPLAY "  3  VIEW LAST RUN CONTROL TOTALS / AUDIT ENTRY".   00950000
+009600     DISPLAY "  4  QUIT".                                         00960000
+009700     DISPLAY "------------------------------------------".        00970000
+009800     DISPLAY "Selection:".                                        00980000
+009900     ACCEPT WS-MENU-CHOICE.                                       00990000
+010000     EVALUATE TRUE                                                01000000
+010100         WHEN WS-CHOICE-ENCODE                                    01010000
+010200             PERFORM 2000-ENCODE-STRING THRU 2000-EXIT            01020000
+010300         WHEN WS-CHOICE-SUBMIT                                    01030000
+010400             PERFORM 3000-SUBMIT-BATCH-JOB THRU 3000-EXIT         01040000
+010500         WHEN WS-CHOICE-VIEW                                      01050000
+010600             PERFORM 4000-VIEW-LAST-RUN THRU 4000-EXIT            01060000
+010700         WHEN WS-CHOICE-QUIT                                      01070000
+010800             CONTINUE                                             01080000
+010900         WHEN OTHER                                               01090000
+011000             DISPLAY "Invalid selection - choose 1, 2, 3 or 4."   01100000
+011100     END-EVALUATE.                                                01110000
+011200 1000-EXIT.                                                       01120000
+011300     EXIT.                                                        01130000
+011400*----------------------------------------------------------------*01140000
+011500*    2000-ENCODE-STRING - SAME ONE-STRING INTERACTIVE LOGIC AS   *01150000
+011600*    ROT13'S 1000-INTERACTIVE-RUN, OFFERED HERE AS MENU OPTION 1 *01160000
+011700*    SO THE OPERATOR DOES NOT HAVE TO SUBMIT ROT13 DIRECTLY.     *01170000
+011800*----------------------------------------------------------------*01180000
+011900 2000-ENCODE-STRING.                                              01190000
+012000     DISPLAY "Cipher mode - L=letters only, F=full character:".   01200000
+012100     ACCEPT WS-CIPHER-MODE.                                       01210000
+012200     IF NOT WS-MODE-FULL-CHARSET                                  01220000
+012300         SET WS-MODE-LETTERS-ONLY TO TRUE                         01230000
+012400     END-IF.                                                      01240000
+012500     DISPLAY "Shift amount (1-94, blank for 13):".                01250000
+012600     ACCEPT WS-SHIFT-ENTRY.                                       01260000
+012700     IF WS-SHIFT-ENTRY = 0                                        01270000
+012800         MOVE 13 TO WS-SHIFT-AMOUNT                               01280000
+012900     ELSE                                                         01290000
+013000         MOVE WS-SHIFT-ENTRY TO WS-SHIFT-AMOUNT                   01300000
+013100     END-IF.                                                      01310000
+013200     DISPLAY "Enter string to encode:".                           01320000
+013300     ACCEPT INPUT-STRING.                                         01330000
+013400     MOVE INPUT-STRING    TO LK-INPUT-STRING.                     01340000
+013500     MOVE WS-SHIFT-AMOUNT TO LK-SHIFT-AMOUNT.                     01350000
+013600     MOVE WS-CIPHER-MODE  TO LK-MODE-SWITCH.                      01360000
+013700     CALL "ROT13C" USING LK-PARMS.                                01370000
+013800     MOVE LK-OUTPUT-STRING TO OUTPUT-STRING.                      01380000
+013900     DISPLAY "Encoded string:".                                   01390000
+014000     DISPLAY OUTPUT-STRING.                                       01400000
+014100 2000-EXIT.                                                       01410000
+014200     EXIT.                                                        01420000
+014300*----------------------------------------------------------------*01430000
+014400*    3000-SUBMIT-BATCH-JOB - WRITE THE ROT13B CARD IMAGES TO     *01440000
+014500*    INTRDR (THE INTERNAL READER) WITH THE OPERATOR'S INFILE AND *01450000
+014600*    OUTFILE DSNS SUBSTITUTED IN, QUEUING THE JOB TO JES WITHOUT *01460000
+014700*    THE OPERATOR HAVING TO FIND AND EDIT ROT13B.JCL BY HAND.    *01470000
+014800*----------------------------------------------------------------*01480000
+014900 3000-SUBMIT-BATCH-JOB.                                           01490000
+014910     DISPLAY "Cipher mode - L=letters only, F=full character:".   01491000
+014920     ACCEPT WS-SUBMIT-CIPHER-MODE.                                01492000
+014930     IF NOT WS-SUBMIT-FULL-CHARSET                                01493000
+014940         MOVE "L" TO WS-SUBMIT-CIPHER-MODE                        01494000
+014950     END-IF.                                                      01495000
+014960     DISPLAY "Shift amount (1-94, blank for 13):".                01496000
+014970     ACCEPT WS-SUBMIT-SHIFT-ENTRY.                                01497000
+014980     IF WS-SUBMIT-SHIFT-ENTRY = 0                                 01498000
+014990         MOVE 13 TO WS-SUBMIT-SHIFT-ENTRY                         01499000
+014995     END-IF.                                                      01499500
+015000     DISPLAY "Input dataset name to encode:".                     01500000
+015100     ACCEPT WS-SUBMIT-INFILE-DSN.                                 01510000
+015200     DISPLAY "Output dataset name to create:".                    01520000
+015300     ACCEPT WS-SUBMIT-OUTFILE-DSN.                                01530000
+015310     DISPLAY "Operator ID, for the audit log:".                   01531000
+015320     ACCEPT WS-SUBMIT-OPERATOR-ID.                                01532000
+015330     DISPLAY "Job ID, for the audit log:".                        01533000
+015340     ACCEPT WS-SUBMIT-JOB-ID.                                     01534000
+015400     OPEN OUTPUT INTRDR.                                          01540000
+015500     MOVE "//ROT13B  JOB (ACCTNO),'ROT13 BATCH RUN',CLASS=A,"     01550000
+015600         TO INTRDR-LINE.                                          01560000
+015700     WRITE INTRDR-LINE.                                           01570000
+015800     MOVE "//             MSGCLASS=X,NOTIFY=&SYSUID"              01580000
+015900         TO INTRDR-LINE.                                          01590000
+016000     WRITE INTRDR-LINE.                                           01600000
+016100     MOVE "//STEP010  EXEC PGM=ROT13,PARM='BATCH'"                01610000
+016200         TO INTRDR-LINE.                                          01620000
+016300     WRITE INTRDR-LINE.                                           01630000
+016400     MOVE "//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR"         01640000
+016500         TO INTRDR-LINE.                                          01650000
+016600     WRITE INTRDR-LINE.                                           01660000
+016610     MOVE "//CTLCARD  DD *"                                       01661000
+016620         TO INTRDR-LINE.                                          01662000
+016630     WRITE INTRDR-LINE.                                           01663000
+016640     MOVE SPACES              TO WS-SUBMIT-CTLCARD-LINE.          01664000
+016650     STRING WS-SUBMIT-CIPHER-MODE   DELIMITED BY SIZE             01665000
+016660            WS-SUBMIT-SHIFT-ENTRY   DELIMITED BY SIZE             01666000
+016670            WS-SUBMIT-OPERATOR-ID   DELIMITED BY SIZE             01667000
+016680            WS-SUBMIT-JOB-ID        DELIMITED BY SIZE             01668000
+016690            WS-SUBMIT-INFILE-DSN    DELIMITED BY SIZE             01669000
+016700         INTO WS-SUBMIT-CTLCARD-LINE.                             01670000
+016710     MOVE WS-SUBMIT-CTLCARD-LINE TO INTRDR-LINE.                  01671000
+016720     WRITE INTRDR-LINE.                                           01672000
+016730     MOVE "/*"                TO INTRDR-LINE.                     01673000
+016740     WRITE INTRDR-LINE.                                           01674000
+016750     MOVE SPACES TO INTRDR-LINE.                                  01675000
+016800     STRING "//INFILE   DD DSN=" DELIMITED BY SIZE                01680000
+016900            WS-SUBMIT-INFILE-DSN DELIMITED BY SPACE               01690000
+017000            ",DISP=SHR" DELIMITED BY SIZE                         01700000
+017100         INTO INTRDR-LINE.                                        01710000
+017200     WRITE INTRDR-LINE.                                           01720000
+017300     MOVE SPACES TO INTRDR-LINE.                                  01730000
+017400     STRING "//OUTFILE  DD DSN=" DELIMITED BY SIZE                01740000
+017500            WS-SUBMIT-OUTFILE-DSN DELIMITED BY SPACE              01750000
+017600            "," DELIMITED BY SIZE                                 01760000
+017700         INTO INTRDR-LINE.                                        01770000
+017800     WRITE INTRDR-LINE.                                           01780000
+017900     MOVE "//             DISP=(NEW,CATLG,CATLG),"                01790000
+018000         TO INTRDR-LINE.                                          01800000
+018100     WRITE INTRDR-LINE.                                           01810000
+018200     MOVE "//             SPACE=(CYL,(5,5),RLSE),"                01820000
+018300         TO INTRDR-LINE.                                          01830000
+018400     WRITE INTRDR-LINE.                                           01840000
+018500     MOVE "//             DCB=(RECFM=FB,LRECL=512,BLKSIZE=0)"     01850000
+018600         TO INTRDR-LINE.                                          01860000
+018700     WRITE INTRDR-LINE.                                           01870000
+018800     MOVE "//CTLRPT   DD DSN=PROD.ROT13.CTLRPT,DISP=(MOD,CATLG,"  01880000
+018900         TO INTRDR-LINE.                                          01890000
+018950     WRITE INTRDR-LINE.                                           01895000
+018960     MOVE "//             CATLG),SPACE=(TRK,(1,1),RLSE),"         01896000
+018970         TO INTRDR-LINE.                                          01897000
+018980     WRITE INTRDR-LINE.                                           01898000
+018990     MOVE "//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)"      01899000
+019000         TO INTRDR-LINE.                                          01900000
+019050     WRITE INTRDR-LINE.                                           01905000
+019100     MOVE "//CHKPTFL  DD DSN=PROD.ROT13.CHKPT,DISP=(MOD,CATLG,"   01910000
+019200         TO INTRDR-LINE.                                          01920000
+019300     WRITE INTRDR-LINE.                                           01930000
+019400     MOVE "//             CATLG),SPACE=(TRK,(1,1)),"              01940000
+019500         TO INTRDR-LINE.                                          01950000
+019600     WRITE INTRDR-LINE.                                           01960000
+019700     MOVE "//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)"       01970000
+019800         TO INTRDR-LINE.                                          01980000
+019900     WRITE INTRDR-LINE.                                           01990000
+020000     MOVE "//EXCPFILE DD SYSOUT=*"                                02000000
+020100         TO INTRDR-LINE.                                          02010000
+020200     WRITE INTRDR-LINE.                                           02020000
+020300     MOVE "//PROFRPT  DD SYSOUT=*"                                02030000
+020400         TO INTRDR-LINE.                                          02040000
+020500     WRITE INTRDR-LINE.                                           02050000
+020600     MOVE "//AUDITLOG DD DSN=PROD.ROT13.AUDITLOG,DISP=(MOD,"      02060000
+020700         TO INTRDR-LINE.                                          02070000
+020800     WRITE INTRDR-LINE.                                           02080000
+020900     MOVE "//             CATLG,CATLG),SPACE=(TRK,(5,5),RLSE),"   02090000
+021000         TO INTRDR-LINE.                                          02100000
+021100     WRITE INTRDR-LINE.                                           02110000
+021200     MOVE "//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)"      02120000
+021300         TO INTRDR-LINE.                                          02130000
+021400     WRITE INTRDR-LINE.                                           02140000
+021500     MOVE "//SYSOUT   DD SYSOUT=*"                                02150000
+021600         TO INTRDR-LINE.                                          02160000
+021700     WRITE INTRDR-LINE.                                           02170000
+021800     CLOSE INTRDR.                                                02180000
+021900     DISPLAY "ROT13 batch job submitted to JES.".                 02190000
+022000 3000-EXIT.                                                       02200000
+022100     EXIT.                                                        02210000
+022200*----------------------------------------------------------------*02220000
+022300*    4000-VIEW-LAST-RUN - DISPLAY THE MOST RECENT AUDITLOG       *02230000
+022400*    ENTRY (AUDITLOG ACCUMULATES ONE PER RUN, SO THE LAST ONE    *02240000
+022500*    READ IS THE MOST RECENT) AND THE MOST RECENT CTLRPT, IF     *02250000
+022600*    EITHER DATASET IS PRESENT.                                  *02260000
+022700*----------------------------------------------------------------*02270000
+022800 4000-VIEW-LAST-RUN.                                              02280000
+022900     MOVE "N" TO WS-AUDIT-FOUND-SWITCH.                           02290000
+023000     OPEN INPUT AUDITLOG.                                         02300000
+023100     PERFORM 4100-READ-AUDITLOG THRU 4100-EXIT                    02310000
+023200         UNTIL WS-AUDIT-EOF.                                      02320000
+023300     CLOSE AUDITLOG.                                              02330000
+023400     IF WS-AUDIT-FOUND                                            02340000
+023500         DISPLAY "LAST AUDIT ENTRY -"                             02350000
+023600         DISPLAY "  JOB ID      : " WS-LAST-JOB-ID                02360000
+023700         DISPLAY "  OPERATOR ID : " WS-LAST-OPERATOR-ID           02370000
+023800         DISPLAY "  RUN DATE    : " WS-LAST-RUN-DATE              02380000
+023900         DISPLAY "  RUN TIME    : " WS-LAST-RUN-TIME              02390000
+024000         DISPLAY "  INPUT DSN   : " WS-LAST-INPUT-DSN             02400000
+024100         DISPLAY "  RECORD CNT  : " WS-LAST-RECORD-COUNT          02410000
+024200     ELSE                                                         02420000
+024300         DISPLAY "No AUDITLOG entries found."                     02430000
+024400     END-IF.                                                      02440000
+024500     MOVE "N" TO WS-CTLRPT-EOF-SWITCH.                            02450000
+024550     MOVE 0 TO WS-CTLRPT-LINE-COUNT.                              02455000
+024600     OPEN INPUT CTLRPT.                                           02460000
+024700     DISPLAY "LAST CONTROL-TOTALS REPORT -".                      02470000
+024800     PERFORM 4200-READ-CTLRPT THRU 4200-EXIT                      02480000
+024900         UNTIL WS-CTLRPT-EOF.                                     02490000
+025000     CLOSE CTLRPT.                                                02500000
+025050     PERFORM 4220-DISPLAY-CTLRPT THRU 4220-EXIT                   02505000
+025060         VARYING WS-CTLRPT-SUB FROM 1 BY 1                        02506000
+025070         UNTIL WS-CTLRPT-SUB > WS-CTLRPT-LINE-COUNT.              02507000
+025100 4000-EXIT.                                                       02510000
+025200     EXIT.                                                        02520000
+025300 4100-READ-AUDITLOG.                                              02530000
+025400     READ AUDITLOG                                                02540000
+025500         AT END SET WS-AUDIT-EOF TO TRUE                          02550000
+025600         NOT AT END                                               02560000
+025700             SET WS-AUDIT-FOUND TO TRUE                           02570000
+025800             MOVE AUDIT-JOB-ID       TO WS-LAST-JOB-ID            02580000
+025900             MOVE AUDIT-OPERATOR-ID  TO WS-LAST-OPERATOR-ID       02590000
+026000             MOVE AUDIT-RUN-DATE     TO WS-LAST-RUN-DATE          02600000
+026100             MOVE AUDIT-RUN-TIME     TO WS-LAST-RUN-TIME          02610000
+026200             MOVE AUDIT-INPUT-DSN    TO WS-LAST-INPUT-DSN         02620000
+026300             MOVE AUDIT-RECORD-COUNT TO WS-LAST-RECORD-COUNT      02630000
+026400     END-READ.                                                    02640000
+026500 4100-EXIT.                                                       02650000
+026600     EXIT.                                                        02660000
+026700 4200-READ-CTLRPT.                                                02670000
+026800     READ CTLRPT                                                  02680000
+026900         AT END SET WS-CTLRPT-EOF TO TRUE                         02690000
+027000         NOT AT END PERFORM 4210-BUFFER-CTLRPT-LINE THRU          02700000
+027010             4210-EXIT                                            02701000
+027100     END-READ.                                                    02710000
+027200 4200-EXIT.                                                       02720000
+027300     EXIT.                                                        02730000
+027400*----------------------------------------------------------------*02740000
+027500*    4210-BUFFER-CTLRPT-LINE - EACH 2910-WRITE-CTLRPT BLOCK      *02750000
+027600*    BEGINS WITH A FIXED HEADER LINE, SO RESET THE SUBSCRIPT     *02760000
+027700*    THERE AND OVERWRITE THE TABLE, LEAVING ONLY THE LAST        *02770000
+027800*    RUN'S BLOCK BEHIND WHEN THE READ LOOP HITS EOF.             *02780000
+027900*----------------------------------------------------------------*02790000
+028000 4210-BUFFER-CTLRPT-LINE.                                         02800000
+028100     IF CTL-REPORT-LINE(1:26) = "ROT13 BATCH CONTROL TOTALS"      02810000
+028200         MOVE 0 TO WS-CTLRPT-LINE-COUNT                           02820000
+028300     END-IF.                                                      02830000
+028400     ADD 1 TO WS-CTLRPT-LINE-COUNT.                               02840000
+028500     MOVE WS-CTLRPT-LINE-COUNT TO WS-CTLRPT-SUB.                  02850000
+028600     MOVE CTL-REPORT-LINE                                         02860000
+028700         TO WS-LAST-CTLRPT-LINE(WS-CTLRPT-SUB).                   02870000
+028800 4210-EXIT.                                                       02880000
+028900     EXIT.                                                        02890000
+029000*----------------------------------------------------------------*02900000
+029100*    4220-DISPLAY-CTLRPT - DISPLAY THE BUFFERED LAST-RUN BLOCK.  *02910000
+029200*----------------------------------------------------------------*02920000
+029300 4220-DISPLAY-CTLRPT.                                             02930000
+029400     DISPLAY "  " WS-LAST-CTLRPT-LINE(WS-CTLRPT-SUB).             02940000
+029500 4220-EXIT.                                                       02950000
+029600     EXIT.                                                        02960000
